@@ -0,0 +1,17 @@
+      *>--- layout do registro do historico de sorteios simulados
+      *>--- usado por programa02 (gravacao) e programa03 (leitura/relatorio)
+       01  reg-hist-sorteio.
+           05  rh-data-hora.
+               10  rh-ano                   pic 9(04).
+               10  rh-mes                   pic 9(02).
+               10  rh-dia                   pic 9(02).
+               10  rh-hora                  pic 9(02).
+               10  rh-minuto                pic 9(02).
+           05  rh-quant-aposta              pic 9(02).
+           05  rh-numeros-usuario occurs 10 pic 9(02).
+           05  rh-numeros-sorteados occurs 15 pic 9(02).
+           05  rh-q-vezes-sorteio           pic 9(15).
+           05  rh-time.
+               10  rh-time-hora             pic 9(02).
+               10  rh-time-minuto           pic 9(02).
+               10  rh-time-centesimo        pic 9(02).
