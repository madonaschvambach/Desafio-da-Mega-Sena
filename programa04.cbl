@@ -0,0 +1,205 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+      *>--- nome do programa
+       program-id. "programa04".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>--- le um arquivo de apostas pre-montadas e roda cada uma
+      *>--- delas em programa02, sem operador no terminal
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+           select optional apostas-lote-file
+               assign to "APOSTAS-LOTE.DAT"
+               organization is line sequential.
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+       fd  apostas-lote-file.
+       01  reg-aposta-lote.
+           05  al-quant-aposta              pic 9(02).
+           05  al-numeros occurs 10         pic 9(02).
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       01  ws-tela-menu-principal.
+           05  ws-quant-aposta                     pic 9(02).
+           05  ws-mensagem                         pic x(40).
+           05  ws-sair-programa                    pic x(01).
+               88  ws-continuar                    value space.
+               88  ws-sair                         value "x" "X".
+           05  ws-voltar-menu                      pic x(01) value space.
+               88  ws-voltar                       value "x" "X".
+               88  ws-n-voltar                     value space.
+           05  ws-modo-execucao                    pic x(01) value space.
+               88  ws-modo-interativo               value space.
+               88  ws-modo-batch                    value "B".
+               88  ws-modo-resume                   value "R".
+               88  ws-modo-carteira                 value "W".
+           05  ws-surpresinha                       pic x(01) value space.
+               88  ws-surpresinha-sim               value "S".
+           05  ws-formato-jogo                      pic 9(01) value 1.
+               88  ws-formato-megasena              value 1.
+               88  ws-formato-megavirada            value 2.
+               88  ws-formato-lotofacil              value 3.
+               88  ws-formato-quina                  value 4.
+           05  ws-numeros-batch occurs 10            pic 9(02).
+           05  ws-resultado-q-vezes-sorteio           pic 9(15).
+           05  ws-resultado-time.
+               10  ws-resultado-time-hora             pic 9(02).
+               10  ws-resultado-time-minuto           pic 9(02).
+               10  ws-resultado-time-centesimo        pic 9(02).
+           05  ws-aposta-invalida                     pic x(01) value space.
+               88  ws-aposta-foi-invalida             value "S".
+
+       01  ws-fim-arquivo                   pic x(01) value "n".
+           88  ws-fim-sim                   value "s".
+           88  ws-fim-nao                   value "n".
+
+       77  ws-i                             pic 9(02).
+       77  ws-total-lidas                   pic 9(08) value 0.
+       77  ws-total-invalidas               pic 9(08) value 0.
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+       01  ls-tela-menu-principal.
+           05  ls-quant-aposta                     pic 9(02).
+           05  ls-mensagem                         pic x(40).
+           05  ls-sair-programa                    pic x(01).
+           05  ls-voltar-menu                      pic x(01).
+           05  ls-modo-execucao                    pic x(01).
+           05  ls-surpresinha                       pic x(01).
+           05  ls-formato-jogo                      pic 9(01).
+           05  ls-numeros-batch occurs 10            pic 9(02).
+           05  ls-resultado-q-vezes-sorteio           pic 9(15).
+           05  ls-resultado-time.
+               10  ls-resultado-time-hora             pic 9(02).
+               10  ls-resultado-time-minuto           pic 9(02).
+               10  ls-resultado-time-centesimo        pic 9(02).
+           05  ls-aposta-invalida                     pic x(01).
+
+      *>--- declaração do corpo do programa
+       procedure division using ls-tela-menu-principal.
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           move ls-formato-jogo to ws-formato-jogo
+           open input apostas-lote-file
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           set ws-fim-nao to true
+           read apostas-lote-file
+               at end set ws-fim-sim to true
+           end-read
+
+           perform until ws-fim-sim
+               perform processar-uma-aposta-lote
+
+               read apostas-lote-file
+                   at end set ws-fim-sim to true
+               end-read
+           end-perform
+
+           display "Total de apostas lidas do lote: " ws-total-lidas
+           display "Total de apostas invalidas (nao processadas): " ws-total-invalidas
+
+           move space to ws-mensagem
+           string "Lote: " delimited by size
+                  ws-total-lidas delimited by size
+                  " lidas, " delimited by size
+                  ws-total-invalidas delimited by size
+                  " invalidas" delimited by size
+                  into ws-mensagem
+           move ws-mensagem   to ls-mensagem
+           move space         to ls-voltar-menu
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           close apostas-lote-file
+           exit program
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>processar uma aposta lida do arquivo de lote
+      *>-----------------------------------------------------------------
+       processar-uma-aposta-lote section.
+
+
+           add 1 to ws-total-lidas
+
+           move al-quant-aposta to ws-quant-aposta
+           set ws-modo-batch    to true
+           move space           to ws-aposta-invalida
+
+           move 1 to ws-i
+           perform until ws-i > 10
+               move al-numeros(ws-i) to ws-numeros-batch(ws-i)
+               add 1 to ws-i
+           end-perform
+
+           call "programa02" using ws-tela-menu-principal
+
+           if ws-aposta-foi-invalida
+               add 1 to ws-total-invalidas
+               display "Aposta invalida ignorada: registro " ws-total-lidas
+           end-if
+
+
+           .
+       processar-uma-aposta-lote-exit.
+           exit.
