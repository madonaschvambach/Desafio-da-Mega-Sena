@@ -1,997 +1,1583 @@
-      $set sourceformat"free"
-
-      *>--- divisão de identificação do programa
-       identification division.
-      *>--- nome do programa
-       program-id. "programa02".
-
-      *>--- nome do autor
-       author. "Madona Schvambach".
-       installation. "PC".
-
-      *>--- data que o programa foi escrito
-       date-written. 22/07/2020.
-       date-compiled. 04/08/2020.
-
-      *>--- divisao para configuração do programa
-       environment division .
-       configuration section.
-
-      *>--- declarado que será utilizado vírgulo ao invés de ponto
-           special-names. decimal-point is comma.
-
-      *>--- declaracao de recursos eternos
-       input-output Section.
-       file-control.
-       i-o-control.
-
-
-      *>--- declaracao de variaveis
-       data division.
-
-      *>--- variáveis de arquivos
-       file section.
-
-
-      *>--- variavéis de trabalho
-       working-storage section.
-
-
-       77  ws-quant-num-sorteados                  pic 9(01) value 6.
-
-       01  ws-numeros-usuario    occurs 10.
-           05  ws-numero                           pic 9(02).
-
-
-       01  ws-numeros-sorteados    occurs 06.
-           05  ws-num-sorteado                     pic 9(02).
-
-
-       01  ws-entre-01-60                          pic x(01) value "v".
-           88  ws-falso-01-60                      value "f".
-           88  ws-verdadeiro-01-60                 value "v".
-
-
-       01  ws-numeros-repetidos                    pic x(01) value "n".
-           88  ws-rep-sim                          value "s".
-           88  ws-rep-nao                          value "n".
-
-
-       01  ws-mensagens.
-           05  ws-mensagem1                        pic x(40) value space.
-           05  ws-mensagem2                        pic x(40) value space.
-
-
-       77  ws-igual-zero                           pic x(09) value "n".
-           88  ws-sim-zero                         value "s".
-           88  ws-nao-zero                         value "n".
-
-
-       77  ws-conferir-num-sorteado                pic x(09) value "n".
-           88  ws-num-igual                        value "s".
-           88  ws-num-n-igual                      value "n".
-
-
-       01  ws-sementes.
-           05  ws-semente1                         pic 9(08).
-           05  ws-semente                          pic 9(08).
-
-
-       01  ws-inicio-temp-execucao.
-           05  ws-ano                              pic 9(04).
-           05  ws-mes                              pic 9(02).
-           05  ws-dia                              pic 9(02).
-           05  ws-hora                             pic 9(02).
-           05  ws-minuto                           pic 9(02).
-           05  ws-centesimo-segundo                pic 9(02).
-           05  ws-diferenca-greenwich              pic x(05).
-
-
-       01  ws-fim-temp-execucao.
-           05  ws-fano                             pic 9(04).
-           05  ws-fmes                             pic 9(02).
-           05  ws-fdia                             pic 9(02).
-           05  ws-fhora                            pic 9(02).
-           05  ws-fminuto                          pic 9(02).
-           05  ws-fcentesimo-segundo               pic 9(02).
-           05  ws-fdiferenca-greenwich             pic x(05).
-
-
-       01  ws-time.
-           05  ws-time-hora                        pic 9(02).
-           05  ws-time-minuto                      pic 9(02).
-           05  ws-time-centesimo                   pic 9(02).
-
-       77  ws-q-vezes-sorteio                      pic 9(15).
-       77  ws-numeros-acertados                    pic 9(01) value 0.
-       77  ws-aux-igual-zero                       pic 9(02) value 0.
-       77  ws-aux-num-1-60                         pic 9(02).
-       77  ws-i                                    pic 9(02).
-       77  ws-s                                    pic 9(02).
-       77  aux_erase                               pic 9(01) value 0.
-       77  aux-num-tela                            pic 9(03).
-
-
-      *>--- variaveis para comunicaçao entre programa
-       linkage section.
-
-
-       01  ls-tela-menu-principal.
-           05  ls-quant-aposta                     pic 9(02).
-           05  ls-mensagem                         pic x(40).
-           05  ls-sair-programa                    pic x(01).
-               88  ls-continuar                    value space.
-               88  ls-sair                         value "x" "X".
-           05  ls-voltar-menu                      pic x(01) value space.
-               88  ls-voltar                       value "x" "X".
-               88  ls-n-voltar                     value space.
-
-
-      *>--- declaração de tela
-       screen section.
-
-
-       01  sc-tela-menu-aposta-06.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-         Sorteio Mega Sena - 06 numeros                --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Digite os 06 numeros da aposta:                       --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
-           05  line 07 col 01 value "-                                                       --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "-                                                       --".
-           05  line 11 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
-           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
-           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
-           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
-           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
-           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
-           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
-           05  sc-mensagem1    line 08 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
-           05  sc-mensagem2    line 09 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
-
-       01  sc-tela-fim-aposta06.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Numeros de entrada:                                   --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "-                                                       --".
-           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
-           05  line 11 col 01 value "-                                                       --".
-           05  line 12 col 01 value "-                                                       --".
-           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
-           05  line 14 col 01 value "-                                                       --".
-           05  line 15 col 01 value "-                                                       --".
-           05  line 16 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
-           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
-           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
-           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
-           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
-           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
-           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
-           05  sc-num-sort     line 08 col 03 pic 9(02)      from  ws-num-sorteado(01).
-           05  sc-num-sort     line 08 col 06 pic 9(02)      from  ws-num-sorteado(02).
-           05  sc-num-sort     line 08 col 09 pic 9(02)      from  ws-num-sorteado(03).
-           05  sc-num-sort     line 08 col 12 pic 9(02)      from  ws-num-sorteado(04).
-           05  sc-num-sort     line 08 col 15 pic 9(02)      from  ws-num-sorteado(05).
-           05  sc-num-sort     line 08 col 18 pic 9(02)      from  ws-num-sorteado(06).
-           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
-           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
-
-
-       01  sc-tela-menu-aposta-07.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-         Sorteio Mega Sena - 07 numeros                --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Digite os 07 numeros da aposta:                       --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
-           05  line 07 col 01 value "- num7[  ]                                              --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "-                                                       --".
-           05  line 12 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
-           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
-           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
-           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
-           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
-           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
-           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
-           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
-           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
-           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
-
-
-       01  sc-tela-fim-aposta07.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Numeros de entrada:                                   --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "-                                                       --".
-           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
-           05  line 11 col 01 value "-                                                       --".
-           05  line 12 col 01 value "-                                                       --".
-           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
-           05  line 14 col 01 value "-                                                       --".
-           05  line 15 col 01 value "-                                                       --".
-           05  line 16 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
-           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
-           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
-           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
-           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
-           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
-           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
-           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
-           05  sc-num-sort     line 08 col 03 pic 9(02)      from  ws-num-sorteado(01).
-           05  sc-num-sort     line 08 col 06 pic 9(02)      from  ws-num-sorteado(02).
-           05  sc-num-sort     line 08 col 09 pic 9(02)      from  ws-num-sorteado(03).
-           05  sc-num-sort     line 08 col 12 pic 9(02)      from  ws-num-sorteado(04).
-           05  sc-num-sort     line 08 col 15 pic 9(02)      from  ws-num-sorteado(05).
-           05  sc-num-sort     line 08 col 18 pic 9(02)      from  ws-num-sorteado(06).
-           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
-           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
-
-
-       01  sc-tela-menu-aposta-08.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-         Sorteio Mega Sena - 08 numeros                --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Digite os 08 numeros da aposta:                       --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
-           05  line 07 col 01 value "- num7[  ] num8[  ]                                     --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "-                                                       --".
-           05  line 12 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
-           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
-           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
-           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
-           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
-           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
-           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
-           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
-           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
-           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
-           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
-
-
-       01  sc-tela-fim-aposta08.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Numeros de entrada:                                   --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "-                                                       --".
-           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
-           05  line 11 col 01 value "-                                                       --".
-           05  line 12 col 01 value "-                                                       --".
-           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
-           05  line 14 col 01 value "-                                                       --".
-           05  line 15 col 01 value "-                                                       --".
-           05  line 16 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
-           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
-           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
-           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
-           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
-           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
-           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
-           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
-           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
-           05  sc-num-sort     line 08 col 03 pic 9(02)      from  ws-num-sorteado(01).
-           05  sc-num-sort     line 08 col 06 pic 9(02)      from  ws-num-sorteado(02).
-           05  sc-num-sort     line 08 col 09 pic 9(02)      from  ws-num-sorteado(03).
-           05  sc-num-sort     line 08 col 12 pic 9(02)      from  ws-num-sorteado(04).
-           05  sc-num-sort     line 08 col 15 pic 9(02)      from  ws-num-sorteado(05).
-           05  sc-num-sort     line 08 col 18 pic 9(02)      from  ws-num-sorteado(06).
-           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
-           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
-
-
-       01  sc-tela-menu-aposta-09.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-         Sorteio Mega Sena - 09 numeros                --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Digite os 09 numeros da aposta:                       --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
-           05  line 07 col 01 value "- num7[  ] num8[  ] num9[  ]                            --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "-                                                       --".
-           05  line 12 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
-           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
-           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
-           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
-           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
-           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
-           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
-           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
-           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
-           05  sc-num-09       line 07 col 26 pic 9(02)   using ws-numero(09).
-           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
-           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
-
-
-       01  sc-tela-fim-aposta09.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Numeros de entrada:                                   --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "-                                                       --".
-           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
-           05  line 11 col 01 value "-                                                       --".
-           05  line 12 col 01 value "-                                                       --".
-           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
-           05  line 14 col 01 value "-                                                       --".
-           05  line 15 col 01 value "-                                                       --".
-           05  line 16 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
-           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
-           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
-           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
-           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
-           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
-           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
-           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
-           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
-           05  sc-num-09       line 05 col 27 pic 9(02)      from  ws-numero(09).
-           05  sc-num-sort     line 08 col 03 pic 9(02)      from  ws-num-sorteado(01).
-           05  sc-num-sort     line 08 col 06 pic 9(02)      from  ws-num-sorteado(02).
-           05  sc-num-sort     line 08 col 09 pic 9(02)      from  ws-num-sorteado(03).
-           05  sc-num-sort     line 08 col 12 pic 9(02)      from  ws-num-sorteado(04).
-           05  sc-num-sort     line 08 col 15 pic 9(02)      from  ws-num-sorteado(05).
-           05  sc-num-sort     line 08 col 18 pic 9(02)      from  ws-num-sorteado(06).
-           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
-           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
-
-
-       01  sc-tela-menu-aposta-10.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-         Sorteio Mega Sena - 10 numeros                --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Digite os 10 numeros da aposta:                       --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
-           05  line 07 col 01 value "- num7[  ] num8[  ] num9[  ] num10[  ]                  --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "-                                                       --".
-           05  line 12 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
-           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
-           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
-           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
-           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
-           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
-           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
-           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
-           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
-           05  sc-num-09       line 07 col 26 pic 9(02)   using ws-numero(09).
-           05  sc-num-10       line 07 col 36 pic 9(02)   using ws-numero(10).
-           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
-           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
-
-
-       01  sc-tela-fim-aposta10.
-           05  blank screen.
-           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
-           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
-           05  line 03 col 01 value "-                                                       --".
-           05  line 04 col 01 value "- Numeros de entrada:                                   --".
-           05  line 05 col 01 value "-                                                       --".
-           05  line 06 col 01 value "-                                                       --".
-           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
-           05  line 08 col 01 value "-                                                       --".
-           05  line 09 col 01 value "-                                                       --".
-           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
-           05  line 11 col 01 value "-                                                       --".
-           05  line 12 col 01 value "-                                                       --".
-           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
-           05  line 14 col 01 value "-                                                       --".
-           05  line 15 col 01 value "-                                                       --".
-           05  line 16 col 01 value "----------------------------------------------------------".
-
-           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
-           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
-           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
-           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
-           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
-           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
-           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
-           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
-           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
-           05  sc-num-09       line 05 col 27 pic 9(02)      from  ws-numero(09).
-           05  sc-num-10       line 05 col 30 pic 9(02)      from  ws-numero(10).
-           05  sc-num-sort     line 08 col 03 pic 9(02)      from  ws-num-sorteado(01).
-           05  sc-num-sort     line 08 col 06 pic 9(02)      from  ws-num-sorteado(02).
-           05  sc-num-sort     line 08 col 09 pic 9(02)      from  ws-num-sorteado(03).
-           05  sc-num-sort     line 08 col 12 pic 9(02)      from  ws-num-sorteado(04).
-           05  sc-num-sort     line 08 col 15 pic 9(02)      from  ws-num-sorteado(05).
-           05  sc-num-sort     line 08 col 18 pic 9(02)      from  ws-num-sorteado(06).
-           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
-           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
-
-
-
-      *>--- declaração do corpo do programa
-       procedure division using ls-tela-menu-principal.
-
-           perform inicializacao.
-           perform processamento.
-           perform finalizacao.
-
-      *>-----------------------------------------------------------------
-      *>                   inicializacao do programa
-      *>-----------------------------------------------------------------
-       inicializacao section.
-
-           *>display "inicializacao"
-
-           .
-       inicializacao-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                   processamento do programa
-      *>-----------------------------------------------------------------
-       processamento section.
-
-
-           set ls-n-voltar to true
-           perform until ls-voltar *>voltar para o menu principal
-               evaluate ls-quant-aposta
-                   when = 6
-                       perform aposta-06-numeros
-                   when = 7
-                       perform aposta-07-numeros
-                   when = 8
-                       perform aposta-08-numeros
-                   when = 9
-                       perform aposta-09-numeros
-                   when other
-                       perform aposta-10-numeros
-               end-evaluate
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                   finalizacao do programa
-      *>-----------------------------------------------------------------
-       finalizacao section.
-
-
-           exit program
-
-
-           .
-       finalizacao-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>Aposta para 06 numeros
-      *>-----------------------------------------------------------------
-       aposta-06-numeros section.
-
-           perform zerar-variaveis-numeros
-           move space to               ls-voltar-menu
-           set ws-nao-zero             to true
-           set ws-rep-nao              to true
-           set ws-verdadeiro-01-60     to true
-
-           display                     sc-tela-menu-aposta-06
-           accept                      sc-tela-menu-aposta-06
-
-           perform until ls-voltar *>se for verdadeiro, volta para o menu
-               if ls-voltar-menu <> space
-                   set ls-voltar to true
-               else
-                   perform conf-num-1-60-e-repetidos
-               end-if
-           end-perform
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-
-
-           .
-       aposta-06-numeros-exit.
-           exit.
-
-
-
-      *>-----------------------------------------------------------------
-      *>Aposta para 07 numeros
-      *>-----------------------------------------------------------------
-       aposta-07-numeros section.
-
-           perform zerar-variaveis-numeros
-           move space to               ls-voltar-menu
-           set ws-nao-zero             to true
-           set ws-rep-nao              to true
-           set ws-verdadeiro-01-60     to true
-
-           display                     sc-tela-menu-aposta-07
-           accept                      sc-tela-menu-aposta-07
-
-           perform until ls-voltar *>se for verdadeiro, volta para o menu
-               if ls-voltar-menu <> space
-                   set ls-voltar to true
-               else
-                   perform conf-num-1-60-e-repetidos
-               end-if
-           end-perform
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-
-
-           .
-       aposta-07-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>Aposta para 08 numeros
-      *>-----------------------------------------------------------------
-       aposta-08-numeros section.
-
-           perform zerar-variaveis-numeros
-           move space to               ls-voltar-menu
-           set ws-nao-zero             to true
-           set ws-rep-nao              to true
-           set ws-verdadeiro-01-60     to true
-
-           display                     sc-tela-menu-aposta-08
-           accept                      sc-tela-menu-aposta-08
-
-           perform until ls-voltar *>se for verdadeiro, volta para o menu
-               if ls-voltar-menu <> space
-                   set ls-voltar to true
-               else
-                   perform conf-num-1-60-e-repetidos
-               end-if
-           end-perform
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-
-
-           .
-       aposta-08-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>Aposta para 09 numeros
-      *>-----------------------------------------------------------------
-       aposta-09-numeros section.
-
-           perform zerar-variaveis-numeros
-           move space to               ls-voltar-menu
-           set ws-nao-zero             to true
-           set ws-rep-nao              to true
-           set ws-verdadeiro-01-60     to true
-
-           display                     sc-tela-menu-aposta-09
-           accept                      sc-tela-menu-aposta-09
-
-           perform until ls-voltar *>se for verdadeiro, volta para o menu
-               if ls-voltar-menu <> space
-                   set ls-voltar to true
-               else
-                   perform conf-num-1-60-e-repetidos
-               end-if
-           end-perform
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-
-
-           .
-       aposta-09-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>Aposta para 10 numeros
-      *>-----------------------------------------------------------------
-       aposta-10-numeros section.
-
-           perform zerar-variaveis-numeros
-           move space to               ls-voltar-menu
-           set ws-nao-zero             to true
-           set ws-rep-nao              to true
-           set ws-verdadeiro-01-60     to true
-
-           display                     sc-tela-menu-aposta-10
-           accept                      sc-tela-menu-aposta-10
-           perform until ls-voltar *>se for verdadeiro, volta para o menu
-               if ls-voltar-menu <> space
-                   set ls-voltar to true
-               else
-                   perform conf-num-1-60-e-repetidos
-               end-if
-           end-perform
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-
-
-           .
-       aposta-10-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> zerar variaveis
-      *>-----------------------------------------------------------------
-       zerar-variaveis-numeros section.
-
-
-           move 1 to ws-i
-           perform until ws-i > ls-quant-aposta
-               move 0 to ws-numero(ws-i)
-               add 1 to ws-i
-           end-perform
-
-
-           .
-       zerar-variaveis-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                 num fora de 1-60 e repetidos
-      *>-----------------------------------------------------------------
-       conf-num-1-60-e-repetidos section.
-
-
-           move space to ws-mensagem1
-           move space to ws-mensagem2
-           move 0 to ws-i
-           move 0 to ws-s
-           move 0 to ws-aux-num-1-60
-
-           perform until ws-falso-01-60 or ws-aux-num-1-60 <> 0 or ws-rep-sim or ws-sim-zero
-
-               perform numeros-igual-zero *>caso o usuario não digite nada e de enter
-               perform intervalo-01-60    *>conferir se está no intervalo de 01-60
-
-           end-perform
-
-           if ws-rep-sim or ws-falso-01-60 or ws-sim-zero then *>condição para numeros repetidos, fora do intervalo ou = 0
-
-               evaluate ls-quant-aposta
-                   when = 6
-                       perform aposta-06-numeros
-                   when = 7
-                       perform aposta-07-numeros
-                   when = 8
-                       perform aposta-08-numeros
-                   when = 9
-                       perform aposta-09-numeros
-                   when other
-                       perform aposta-10-numeros
-               end-evaluate
-
-           else
-               display erase
-               perform sorteio-numeros
-           end-if
-
-
-           .
-       conf-num-1-60-e-repetidos-exit.
-           exit.
-
-
-
-      *>-----------------------------------------------------------------
-      *>numero = 0, ou seja, usuario não digitou nada em alguma ou todas apostas
-      *>-----------------------------------------------------------------
-       numeros-igual-zero section.
-
-
-           move 0 to ws-aux-igual-zero
-           move 1 to ws-i
-
-           perform until ws-i > ls-quant-aposta
-               if ws-numero(ws-i) = 0 then
-                   add 1 to ws-aux-igual-zero
-               end-if
-               add 1 to ws-i
-           end-perform
-
-           if ws-aux-igual-zero = ls-quant-aposta then *>nenhum numero foi digitado
-               set ws-sim-zero to true
-               move "Nao houve entrada de nenhum numero" to ws-mensagem1
-           else
-           if ws-aux-igual-zero <> 0 and ws-aux-igual-zero < ls-quant-aposta then
-               set ws-sim-zero to true
-               move "Nao houve entrada de todos os numeros" to ws-mensagem1
-           else
-               set ws-nao-zero to true
-           end-if
-
-
-           .
-       numeros-igual-zero-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>conferir se numero está no intervalo entre 01-60
-      *>-----------------------------------------------------------------
-       intervalo-01-60 section.
-
-
-           if ws-nao-zero then
-
-               move 0 to ws-i
-               perform ls-quant-aposta times *>conferir se esta no intervalo de 01-60
-                   add 1 to ws-i
-                   if ws-numero(ws-i) < 01 or ws-numero(ws-i) > 60 then
-                       set ws-falso-01-60 to true
-                       move "Aposta Fora Do Intervalo 01-60"   to ws-mensagem1
-                   else
-                       add 1 to ws-aux-num-1-60 *>tratamento para caso as duas condições sejam falsas,
-                                                *>não entrar em loop infinito dentro deste perform
-                   end-if
-               end-perform
-               perform numeros-repetidos *>conferir se há numeros repetidos
-
-            end-if
-
-           .
-       intervalo-01-60-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>conferir se há numeros repetidos
-      *>-----------------------------------------------------------------
-       numeros-repetidos section.
-
-
-           move 0 to ws-i
-           perform 1 times
-               perform until ws-i = ls-quant-aposta
-                   add 1 to ws-i
-                   move 0 to ws-s
-
-                   perform until ws-s = ls-quant-aposta
-                       add 1 to ws-s
-                       if ws-numero(ws-i) = ws-numero(ws-s) and ws-i <> ws-s then
-                           set ws-rep-sim to true
-                           move "Aposta Com Numeros Repetidos "    to ws-mensagem2
-                       end-if
-                   end-perform
-               end-perform
-           end-perform
-
-
-           .
-       numeros-repetidos-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>sorteio dos numeros
-      *>-----------------------------------------------------------------
-       sorteio-numeros section.
-
-           move function current-date to ws-inicio-temp-execucao
-           move 0 to ws-q-vezes-sorteio
-           move 0 to ws-numeros-acertados
-
-           display "   -- Numeros Sorteados --"
-           perform until ws-numeros-acertados = 6
-
-               perform sortear-num
-               perform conferir-acertos-jogo
-
-               display ws-num-sorteado(1) " - " ws-num-sorteado(2) " - " ws-num-sorteado(3) " - " ws-num-sorteado(4) " - " ws-num-sorteado(5) " - " ws-num-sorteado(6)
-
-           end-perform
-
-           move function current-date to ws-fim-temp-execucao
-           perform calcular-time
-
-           move space to   ls-voltar-menu
-
-           evaluate ls-quant-aposta
-               when = 6
-                   display         sc-tela-fim-aposta06
-                   accept          sc-tela-fim-aposta06
-               when = 7
-                   display         sc-tela-fim-aposta07
-                   accept          sc-tela-fim-aposta07
-               when = 8
-                   display         sc-tela-fim-aposta08
-                   accept          sc-tela-fim-aposta08
-               when = 9
-                   display         sc-tela-fim-aposta09
-                   accept          sc-tela-fim-aposta09
-               when other
-                   display         sc-tela-fim-aposta10
-                   accept          sc-tela-fim-aposta10
-           end-evaluate
-
-
-           .
-       sorteio-numeros-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> sortar numeros
-      *>-----------------------------------------------------------------
-       sortear-num section.  *> delay de 1 centésimo de segundo
-
-
-           set ws-num-igual to true
-           perform until ws-num-n-igual
-
-               perform semente-delay
-               compute  ws-num-sorteado(1) =  function random(ws-semente) * 60
-
-               perform semente-delay
-               compute  ws-num-sorteado(2) =  function random(ws-semente + ws-num-sorteado(1)) * 60
-
-               perform semente-delay
-               compute  ws-num-sorteado(3) =  function random(ws-semente + ws-num-sorteado(2)) * 60
-
-               perform semente-delay
-               compute  ws-num-sorteado(4) =  function random(ws-semente + ws-num-sorteado(3)) * 60
-
-               perform semente-delay
-               compute  ws-num-sorteado(5) =  function random(ws-semente + ws-num-sorteado(4)) * 60
-
-               perform semente-delay
-               compute  ws-num-sorteado(6) =  function random(ws-semente + ws-num-sorteado(5)) * 60
-
-               set ws-num-n-igual to true
-               perform conf-sorteio-num-iguais *>conferir se possuem numeros sorteados iguais
-
-           end-perform
-
-
-           .
-       sortear-num-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> delay do sorteio
-      *>-----------------------------------------------------------------
-       semente-delay section.  *> delay de 1 centésimo de segundo
-
-
-           perform 10 times
-               accept ws-semente1 from time
-               move ws-semente1    to ws-semente
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-           end-perform
-
-
-           .
-       semente-delay-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> conferir se tem numeros iguais no sorteio
-      *>-----------------------------------------------------------------
-       conf-sorteio-num-iguais section.
-
-
-           move 0 to ws-i
-           perform until ws-i = 6
-               add 1 to ws-i
-               move 0 to ws-s
-               perform until ws-s = 6
-                   add 1 to ws-s
-                   if ws-num-sorteado(ws-i) = ws-num-sorteado(ws-s) and ws-i <> ws-s or ws-num-sorteado(ws-i) = 0 then
-                       set ws-num-igual to true
-                   end-if
-               end-perform
-           end-perform
-
-           .
-       conf-sorteio-num-iguais-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> conferir acertos do jogador
-      *>-----------------------------------------------------------------
-       conferir-acertos-jogo section.
-
-
-           move 0 to ws-numeros-acertados
-           move 0 to ws-i
-           perform until ws-i = ws-quant-num-sorteados
-               add 1 to ws-i
-               move 0 to ws-s
-               perform until ws-s = ls-quant-aposta
-                   add 1 to ws-s
-                   if ws-num-sorteado(ws-i) = ws-numero(ws-s) and ws-i <> ws-s then
-                       add 1 to ws-numeros-acertados
-                   end-if
-               end-perform
-           end-perform
-           add 1 to ws-q-vezes-sorteio *> contagem de quantas vezes executou o sorteio até acertar
-
-
-           .
-       conferir-acertos-jogo-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> calcular time
-      *>-----------------------------------------------------------------
-       calcular-time section.
-
-
-           compute ws-time-hora   = ws-fhora - ws-hora
-           compute ws-time-minuto = ws-fminuto - ws-minuto
-           compute ws-time-centesimo = ws-fcentesimo-segundo - ws-centesimo-segundo
-
-
-           .
-       calcular-time-exit.
-           exit.
-
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+      *>--- nome do programa
+       program-id. "programa02".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written. 22/07/2020.
+       date-compiled. 04/08/2020.
+
+      *>--- divisao para configuração do programa
+       environment division .
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+           select optional hist-sorteios-file
+               assign to "HIST-SORTEIOS.DAT"
+               organization is line sequential.
+
+           select optional checkpoint-sorteio-file
+               assign to "CHECKPOINT-SORTEIO.DAT"
+               organization is line sequential.
+
+           select audit-sorteios-file
+               assign to "AUDIT-SORTEIOS.DAT"
+               organization is line sequential.
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+       fd  hist-sorteios-file.
+           copy "CPY-HIST.CPY".
+
+       fd  checkpoint-sorteio-file.
+       01  reg-checkpoint-sorteio.
+           05  rc-quant-aposta              pic 9(02).
+           05  rc-numeros-usuario occurs 10 pic 9(02).
+           05  rc-q-vezes-sorteio           pic 9(15).
+           05  rc-semente                   pic 9(08).
+           05  rc-limite-maximo             pic 9(02).
+           05  rc-quant-num-sorteados       pic 9(02).
+           05  rc-inicio-temp-execucao.
+               10  rc-ano                   pic 9(04).
+               10  rc-mes                   pic 9(02).
+               10  rc-dia                   pic 9(02).
+               10  rc-hora                  pic 9(02).
+               10  rc-minuto                pic 9(02).
+               10  rc-centesimo-segundo     pic 9(02).
+               10  rc-diferenca-greenwich   pic x(05).
+
+       fd  audit-sorteios-file.
+       01  reg-audit-sorteio.
+           05  ra-semente                   pic 9(08).
+           05  ra-numeros-sorteados occurs 15 pic 9(02).
+           05  ra-situacao                  pic x(09).
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+
+       77  ws-quant-num-sorteados                  pic 9(02) value 6.
+       77  ws-limite-maximo                        pic 9(02) value 60.
+
+       01  ws-numeros-usuario    occurs 10.
+           05  ws-numero                           pic 9(02).
+
+
+       01  ws-numeros-sorteados    occurs 15.
+           05  ws-num-sorteado                     pic 9(02).
+
+      *>--- copia para exibicao, limitada a ws-quant-num-sorteados; os
+      *>--- slots alem da quantidade sorteada no formato em jogo ficam
+      *>--- em branco, em vez de repetir o que sobrou de um jogo anterior
+       01  ws-numeros-sorteados-tela    occurs 6.
+           05  ws-num-sorteado-tela                 pic x(02).
+
+
+       01  ws-entre-01-60                          pic x(01) value "v".
+           88  ws-falso-01-60                      value "f".
+           88  ws-verdadeiro-01-60                 value "v".
+
+
+       01  ws-numeros-repetidos                    pic x(01) value "n".
+           88  ws-rep-sim                          value "s".
+           88  ws-rep-nao                          value "n".
+
+
+       01  ws-mensagens.
+           05  ws-mensagem1                        pic x(40) value space.
+           05  ws-mensagem2                        pic x(40) value space.
+
+       01  ws-msg-preco-chance                      pic x(50) value space.
+
+       01  ws-tabela-precos-apostas.
+           05  ws-tab-preco occurs 5                pic 9(07).
+           05  ws-tab-chance occurs 5                pic 9(08).
+
+       77  ws-idx-preco                             pic 9(01).
+       77  ws-preco-reais                           pic 9(05).
+       77  ws-preco-centavos                        pic 9(02).
+       77  ws-preco-reais-ed                        pic z(4)9.
+       77  ws-chance-ed                             pic z(7)9.
+
+
+       77  ws-igual-zero                           pic x(09) value "n".
+           88  ws-sim-zero                         value "s".
+           88  ws-nao-zero                         value "n".
+
+
+       77  ws-conferir-num-sorteado                pic x(09) value "n".
+           88  ws-num-igual                        value "s".
+           88  ws-num-n-igual                      value "n".
+
+
+       77  ws-retomar-sorteio                      pic x(01) value "n".
+           88  ws-retomando                        value "s".
+           88  ws-nao-retomando                     value "n".
+
+       77  ws-checkpoint-encontrado                pic x(01) value "n".
+           88  ws-checkpoint-achou                 value "s".
+           88  ws-checkpoint-nao-achou             value "n".
+
+
+       01  ws-sementes.
+           05  ws-semente1                         pic 9(08).
+           05  ws-semente                          pic 9(08).
+
+
+       01  ws-inicio-temp-execucao.
+           05  ws-ano                              pic 9(04).
+           05  ws-mes                              pic 9(02).
+           05  ws-dia                              pic 9(02).
+           05  ws-hora                             pic 9(02).
+           05  ws-minuto                           pic 9(02).
+           05  ws-centesimo-segundo                pic 9(02).
+           05  ws-diferenca-greenwich              pic x(05).
+
+
+       01  ws-fim-temp-execucao.
+           05  ws-fano                             pic 9(04).
+           05  ws-fmes                             pic 9(02).
+           05  ws-fdia                             pic 9(02).
+           05  ws-fhora                            pic 9(02).
+           05  ws-fminuto                          pic 9(02).
+           05  ws-fcentesimo-segundo               pic 9(02).
+           05  ws-fdiferenca-greenwich             pic x(05).
+
+
+       01  ws-time.
+           05  ws-time-hora                        pic 9(02).
+           05  ws-time-minuto                      pic 9(02).
+           05  ws-time-centesimo                   pic 9(02).
+
+      *>--- auxiliares para o calculo de tempo decorrido com data,
+      *>--- para nao dar "emprestimo" errado quando o sorteio atravessa
+      *>--- a meia-noite (sorteios longos podem levar horas)
+       77  ws-dias-inicio                          pic s9(09).
+       77  ws-dias-fim                             pic s9(09).
+       77  ws-segundos-decorridos                  pic s9(09).
+
+       77  ws-q-vezes-sorteio                      pic 9(15).
+       77  ws-numeros-acertados                    pic 9(01) value 0.
+       77  ws-aux-igual-zero                       pic 9(02) value 0.
+       77  ws-aux-num-1-60                         pic 9(02).
+       77  ws-i                                    pic 9(02).
+       77  ws-s                                    pic 9(02).
+       77  aux_erase                               pic 9(01) value 0.
+       77  aux-num-tela                            pic 9(03).
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+       01  ls-tela-menu-principal.
+           05  ls-quant-aposta                     pic 9(02).
+           05  ls-mensagem                         pic x(40).
+           05  ls-sair-programa                    pic x(01).
+               88  ls-continuar                    value space.
+               88  ls-sair                         value "x" "X".
+           05  ls-voltar-menu                      pic x(01) value space.
+               88  ls-voltar                       value "x" "X".
+               88  ls-n-voltar                     value space.
+           05  ls-modo-execucao                    pic x(01) value space.
+               88  ls-modo-interativo               value space.
+               88  ls-modo-batch                    value "B".
+               88  ls-modo-resume                   value "R".
+               88  ls-modo-carteira                 value "W".
+           05  ls-surpresinha                       pic x(01) value space.
+               88  ls-surpresinha-sim               value "S".
+           05  ls-formato-jogo                      pic 9(01) value 1.
+               88  ls-formato-megasena              value 1.
+               88  ls-formato-megavirada            value 2.
+               88  ls-formato-lotofacil             value 3.
+               88  ls-formato-quina                 value 4.
+           05  ls-numeros-batch occurs 10           pic 9(02).
+           05  ls-resultado-q-vezes-sorteio          pic 9(15).
+           05  ls-resultado-time.
+               10  ls-resultado-time-hora            pic 9(02).
+               10  ls-resultado-time-minuto          pic 9(02).
+               10  ls-resultado-time-centesimo       pic 9(02).
+           05  ls-aposta-invalida                    pic x(01) value space.
+               88  ls-aposta-foi-invalida            value "S".
+
+
+      *>--- declaração de tela
+       screen section.
+
+
+       01  sc-tela-menu-aposta-06.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-         Sorteio Mega Sena - 06 numeros                --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Digite os 06 numeros da aposta:                       --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
+           05  line 07 col 01 value "-                                                       --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "-                                                       --".
+           05  line 11 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
+           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
+           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
+           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
+           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
+           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
+           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
+           05  sc-mensagem1    line 08 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
+           05  sc-mensagem2    line 09 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
+           05  sc-preco-chance line 03 col 03 pic x(50)   from  ws-msg-preco-chance.
+
+       01  sc-tela-fim-aposta06.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Numeros de entrada:                                   --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "-                                                       --".
+           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
+           05  line 11 col 01 value "-                                                       --".
+           05  line 12 col 01 value "-                                                       --".
+           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
+           05  line 14 col 01 value "-                                                       --".
+           05  line 15 col 01 value "-                                                       --".
+           05  line 16 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
+           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
+           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
+           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
+           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
+           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
+           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
+           05  sc-num-sort     line 08 col 03 pic x(02)      from  ws-num-sorteado-tela(1).
+           05  sc-num-sort     line 08 col 06 pic x(02)      from  ws-num-sorteado-tela(2).
+           05  sc-num-sort     line 08 col 09 pic x(02)      from  ws-num-sorteado-tela(3).
+           05  sc-num-sort     line 08 col 12 pic x(02)      from  ws-num-sorteado-tela(4).
+           05  sc-num-sort     line 08 col 15 pic x(02)      from  ws-num-sorteado-tela(5).
+           05  sc-num-sort     line 08 col 18 pic x(02)      from  ws-num-sorteado-tela(6).
+           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
+           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
+           05  sc-preco-chance line 03 col 03 pic x(50)      from  ws-msg-preco-chance.
+
+
+       01  sc-tela-menu-aposta-07.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-         Sorteio Mega Sena - 07 numeros                --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Digite os 07 numeros da aposta:                       --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
+           05  line 07 col 01 value "- num7[  ]                                              --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "-                                                       --".
+           05  line 12 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
+           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
+           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
+           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
+           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
+           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
+           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
+           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
+           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
+           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
+           05  sc-preco-chance line 03 col 03 pic x(50)   from  ws-msg-preco-chance.
+
+
+       01  sc-tela-fim-aposta07.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Numeros de entrada:                                   --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "-                                                       --".
+           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
+           05  line 11 col 01 value "-                                                       --".
+           05  line 12 col 01 value "-                                                       --".
+           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
+           05  line 14 col 01 value "-                                                       --".
+           05  line 15 col 01 value "-                                                       --".
+           05  line 16 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
+           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
+           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
+           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
+           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
+           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
+           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
+           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
+           05  sc-num-sort     line 08 col 03 pic x(02)      from  ws-num-sorteado-tela(1).
+           05  sc-num-sort     line 08 col 06 pic x(02)      from  ws-num-sorteado-tela(2).
+           05  sc-num-sort     line 08 col 09 pic x(02)      from  ws-num-sorteado-tela(3).
+           05  sc-num-sort     line 08 col 12 pic x(02)      from  ws-num-sorteado-tela(4).
+           05  sc-num-sort     line 08 col 15 pic x(02)      from  ws-num-sorteado-tela(5).
+           05  sc-num-sort     line 08 col 18 pic x(02)      from  ws-num-sorteado-tela(6).
+           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
+           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
+           05  sc-preco-chance line 03 col 03 pic x(50)      from  ws-msg-preco-chance.
+
+
+       01  sc-tela-menu-aposta-08.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-         Sorteio Mega Sena - 08 numeros                --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Digite os 08 numeros da aposta:                       --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
+           05  line 07 col 01 value "- num7[  ] num8[  ]                                     --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "-                                                       --".
+           05  line 12 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
+           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
+           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
+           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
+           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
+           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
+           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
+           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
+           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
+           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
+           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
+           05  sc-preco-chance line 03 col 03 pic x(50)   from  ws-msg-preco-chance.
+
+
+       01  sc-tela-fim-aposta08.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Numeros de entrada:                                   --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "-                                                       --".
+           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
+           05  line 11 col 01 value "-                                                       --".
+           05  line 12 col 01 value "-                                                       --".
+           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
+           05  line 14 col 01 value "-                                                       --".
+           05  line 15 col 01 value "-                                                       --".
+           05  line 16 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
+           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
+           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
+           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
+           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
+           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
+           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
+           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
+           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
+           05  sc-num-sort     line 08 col 03 pic x(02)      from  ws-num-sorteado-tela(1).
+           05  sc-num-sort     line 08 col 06 pic x(02)      from  ws-num-sorteado-tela(2).
+           05  sc-num-sort     line 08 col 09 pic x(02)      from  ws-num-sorteado-tela(3).
+           05  sc-num-sort     line 08 col 12 pic x(02)      from  ws-num-sorteado-tela(4).
+           05  sc-num-sort     line 08 col 15 pic x(02)      from  ws-num-sorteado-tela(5).
+           05  sc-num-sort     line 08 col 18 pic x(02)      from  ws-num-sorteado-tela(6).
+           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
+           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
+           05  sc-preco-chance line 03 col 03 pic x(50)      from  ws-msg-preco-chance.
+
+
+       01  sc-tela-menu-aposta-09.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-         Sorteio Mega Sena - 09 numeros                --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Digite os 09 numeros da aposta:                       --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
+           05  line 07 col 01 value "- num7[  ] num8[  ] num9[  ]                            --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "-                                                       --".
+           05  line 12 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
+           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
+           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
+           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
+           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
+           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
+           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
+           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
+           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
+           05  sc-num-09       line 07 col 26 pic 9(02)   using ws-numero(09).
+           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
+           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
+           05  sc-preco-chance line 03 col 03 pic x(50)   from  ws-msg-preco-chance.
+
+
+       01  sc-tela-fim-aposta09.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Numeros de entrada:                                   --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "-                                                       --".
+           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
+           05  line 11 col 01 value "-                                                       --".
+           05  line 12 col 01 value "-                                                       --".
+           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
+           05  line 14 col 01 value "-                                                       --".
+           05  line 15 col 01 value "-                                                       --".
+           05  line 16 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
+           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
+           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
+           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
+           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
+           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
+           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
+           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
+           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
+           05  sc-num-09       line 05 col 27 pic 9(02)      from  ws-numero(09).
+           05  sc-num-sort     line 08 col 03 pic x(02)      from  ws-num-sorteado-tela(1).
+           05  sc-num-sort     line 08 col 06 pic x(02)      from  ws-num-sorteado-tela(2).
+           05  sc-num-sort     line 08 col 09 pic x(02)      from  ws-num-sorteado-tela(3).
+           05  sc-num-sort     line 08 col 12 pic x(02)      from  ws-num-sorteado-tela(4).
+           05  sc-num-sort     line 08 col 15 pic x(02)      from  ws-num-sorteado-tela(5).
+           05  sc-num-sort     line 08 col 18 pic x(02)      from  ws-num-sorteado-tela(6).
+           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
+           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
+           05  sc-preco-chance line 03 col 03 pic x(50)      from  ws-msg-preco-chance.
+
+
+       01  sc-tela-menu-aposta-10.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-         Sorteio Mega Sena - 10 numeros                --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Digite os 10 numeros da aposta:                       --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "- num1[  ] num2[  ] num3[  ] num4[  ] num5[  ] num6[  ] --".
+           05  line 07 col 01 value "- num7[  ] num8[  ] num9[  ] num10[  ]                  --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "-                                                       --".
+           05  line 12 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)   using ls-voltar-menu.
+           05  sc-num-01       line 06 col 08 pic 9(02)   using ws-numero(01).
+           05  sc-num-02       line 06 col 17 pic 9(02)   using ws-numero(02).
+           05  sc-num-03       line 06 col 26 pic 9(02)   using ws-numero(03).
+           05  sc-num-04       line 06 col 35 pic 9(02)   using ws-numero(04).
+           05  sc-num-05       line 06 col 44 pic 9(02)   using ws-numero(05).
+           05  sc-num-06       line 06 col 53 pic 9(02)   using ws-numero(06).
+           05  sc-num-07       line 07 col 08 pic 9(02)   using ws-numero(07).
+           05  sc-num-08       line 07 col 17 pic 9(02)   using ws-numero(08).
+           05  sc-num-09       line 07 col 26 pic 9(02)   using ws-numero(09).
+           05  sc-num-10       line 07 col 36 pic 9(02)   using ws-numero(10).
+           05  sc-mensagem1    line 09 col 07 pic x(40)   from  ws-mensagem1 foreground-color 12.
+           05  sc-mensagem2    line 10 col 07 pic x(40)   from  ws-mensagem2 foreground-color 12.
+           05  sc-preco-chance line 03 col 03 pic x(50)   from  ws-msg-preco-chance.
+
+
+       01  sc-tela-fim-aposta10.
+           05  blank screen.
+           05  line 01 col 01 value "--------------------------------------- menu inicial [ ]--".
+           05  line 02 col 01 value "-                  Sorteio Mega Sena                    --".
+           05  line 03 col 01 value "-                                                       --".
+           05  line 04 col 01 value "- Numeros de entrada:                                   --".
+           05  line 05 col 01 value "-                                                       --".
+           05  line 06 col 01 value "-                                                       --".
+           05  line 07 col 01 value "- Numeros Sorteados:                                    --".
+           05  line 08 col 01 value "-                                                       --".
+           05  line 09 col 01 value "-                                                       --".
+           05  line 10 col 01 value "- Tempo Sorteio:                                        --".
+           05  line 11 col 01 value "-                                                       --".
+           05  line 12 col 01 value "-                                                       --".
+           05  line 13 col 01 value "- Quantidade de sorteios:                               --".
+           05  line 14 col 01 value "-                                                       --".
+           05  line 15 col 01 value "-                                                       --".
+           05  line 16 col 01 value "----------------------------------------------------------".
+
+           05  sc-voltar-menu  line 01 col 55 pic x(01)      using ls-voltar-menu.
+           05  sc-num-01       line 05 col 03 pic 9(02)      from  ws-numero(01).
+           05  sc-num-02       line 05 col 06 pic 9(02)      from  ws-numero(02).
+           05  sc-num-03       line 05 col 09 pic 9(02)      from  ws-numero(03).
+           05  sc-num-04       line 05 col 12 pic 9(02)      from  ws-numero(04).
+           05  sc-num-05       line 05 col 15 pic 9(02)      from  ws-numero(05).
+           05  sc-num-06       line 05 col 18 pic 9(02)      from  ws-numero(06).
+           05  sc-num-07       line 05 col 21 pic 9(02)      from  ws-numero(07).
+           05  sc-num-08       line 05 col 24 pic 9(02)      from  ws-numero(08).
+           05  sc-num-09       line 05 col 27 pic 9(02)      from  ws-numero(09).
+           05  sc-num-10       line 05 col 30 pic 9(02)      from  ws-numero(10).
+           05  sc-num-sort     line 08 col 03 pic x(02)      from  ws-num-sorteado-tela(1).
+           05  sc-num-sort     line 08 col 06 pic x(02)      from  ws-num-sorteado-tela(2).
+           05  sc-num-sort     line 08 col 09 pic x(02)      from  ws-num-sorteado-tela(3).
+           05  sc-num-sort     line 08 col 12 pic x(02)      from  ws-num-sorteado-tela(4).
+           05  sc-num-sort     line 08 col 15 pic x(02)      from  ws-num-sorteado-tela(5).
+           05  sc-num-sort     line 08 col 18 pic x(02)      from  ws-num-sorteado-tela(6).
+           05  sc-tempo        line 11 col 03 pic z9,99.99   from  ws-time.
+           05  sc-sorteio      line 14 col 03 pic zzzzzzzzzzzzzz9          from  ws-q-vezes-sorteio.
+           05  sc-preco-chance line 03 col 03 pic x(50)      from  ws-msg-preco-chance.
+
+
+
+      *>--- declaração do corpo do programa
+       procedure division using ls-tela-menu-principal.
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+           perform definir-tabela-precos
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>tabela de precos e chances de acerto, por quant-aposta (6 a 10)
+      *>-----------------------------------------------------------------
+       definir-tabela-precos section.
+
+
+           move     500   to ws-tab-preco(1) *>06 numeros - R$   5,00
+           move    3500   to ws-tab-preco(2) *>07 numeros - R$  35,00
+           move   14000   to ws-tab-preco(3) *>08 numeros - R$ 140,00
+           move   42000   to ws-tab-preco(4) *>09 numeros - R$ 420,00
+           move  105000   to ws-tab-preco(5) *>10 numeros - R$1050,00
+
+           move 50063860  to ws-tab-chance(1) *>chance de acertar os 6 numeros
+           move  7151980  to ws-tab-chance(2)
+           move  1787995  to ws-tab-chance(3)
+           move   595998  to ws-tab-chance(4)
+           move   238399  to ws-tab-chance(5)
+
+
+           .
+       definir-tabela-precos-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>definir qtde de numeros sorteados e limite maximo pelo formato
+      *>-----------------------------------------------------------------
+       definir-parametros-formato-jogo section.
+
+
+           evaluate true
+               when ls-formato-lotofacil
+                   move 15 to ws-quant-num-sorteados
+                   move 25 to ws-limite-maximo
+               when ls-formato-quina
+                   move 05 to ws-quant-num-sorteados
+                   move 80 to ws-limite-maximo
+               when other *>mega sena e mega da virada usam o mesmo formato 60/6
+                   move 06 to ws-quant-num-sorteados
+                   move 60 to ws-limite-maximo
+           end-evaluate
+
+
+           .
+       definir-parametros-formato-jogo-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           perform definir-parametros-formato-jogo
+
+           set ls-n-voltar to true
+
+           if ls-modo-batch
+               perform processar-aposta-batch
+           else
+               if ls-modo-resume
+                   perform processar-aposta-resume
+               else
+                   perform until ls-voltar *>voltar para o menu principal
+                       evaluate ls-quant-aposta
+                           when = 6
+                               perform aposta-06-numeros
+                           when = 7
+                               perform aposta-07-numeros
+                           when = 8
+                               perform aposta-08-numeros
+                           when = 9
+                               perform aposta-09-numeros
+                           when other
+                               perform aposta-10-numeros
+                       end-evaluate
+                   end-perform
+               end-if
+           end-if
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>processar uma aposta recebida em modo batch (sem tela)
+      *>-----------------------------------------------------------------
+       processar-aposta-batch section.
+
+
+           move space to ls-aposta-invalida
+           move 1 to ws-i
+           perform until ws-i > 10
+               if ws-i <= ls-quant-aposta
+                   move ls-numeros-batch(ws-i) to ws-numero(ws-i)
+               else
+                   move 0                      to ws-numero(ws-i)
+               end-if
+               add 1 to ws-i
+           end-perform
+
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           perform conf-num-1-60-e-repetidos-batch
+
+
+           .
+       processar-aposta-batch-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>retomar um sorteio em andamento a partir do checkpoint gravado
+      *>em disco, ao inves de iniciar uma aposta nova
+      *>-----------------------------------------------------------------
+       processar-aposta-resume section.
+
+
+           perform restaurar-checkpoint
+
+           if ws-checkpoint-achou
+               set ws-retomando to true
+               perform sorteio-numeros
+           else
+               move "Nenhum sorteio em andamento para retomar." to ls-mensagem
+           end-if
+
+           set ls-voltar to true
+
+
+           .
+       processar-aposta-resume-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           exit program
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>Aposta para 06 numeros
+      *>-----------------------------------------------------------------
+       aposta-06-numeros section.
+
+           perform zerar-variaveis-numeros
+           perform montar-msg-preco-chance
+           move space to               ls-voltar-menu
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           if ls-surpresinha-sim
+               perform gerar-surpresinha
+               perform conf-surpresinha
+           else
+               display                     sc-tela-menu-aposta-06
+               accept                      sc-tela-menu-aposta-06
+
+               perform until ls-voltar *>se for verdadeiro, volta para o menu
+                   if ls-voltar-menu <> space
+                       set ls-voltar to true
+                   else
+                       perform conf-num-1-60-e-repetidos
+                   end-if
+               end-perform
+           end-if
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+
+
+           .
+       aposta-06-numeros-exit.
+           exit.
+
+
+
+      *>-----------------------------------------------------------------
+      *>Aposta para 07 numeros
+      *>-----------------------------------------------------------------
+       aposta-07-numeros section.
+
+           perform zerar-variaveis-numeros
+           perform montar-msg-preco-chance
+           move space to               ls-voltar-menu
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           if ls-surpresinha-sim
+               perform gerar-surpresinha
+               perform conf-surpresinha
+           else
+               display                     sc-tela-menu-aposta-07
+               accept                      sc-tela-menu-aposta-07
+
+               perform until ls-voltar *>se for verdadeiro, volta para o menu
+                   if ls-voltar-menu <> space
+                       set ls-voltar to true
+                   else
+                       perform conf-num-1-60-e-repetidos
+                   end-if
+               end-perform
+           end-if
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+
+
+           .
+       aposta-07-numeros-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>Aposta para 08 numeros
+      *>-----------------------------------------------------------------
+       aposta-08-numeros section.
+
+           perform zerar-variaveis-numeros
+           perform montar-msg-preco-chance
+           move space to               ls-voltar-menu
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           if ls-surpresinha-sim
+               perform gerar-surpresinha
+               perform conf-surpresinha
+           else
+               display                     sc-tela-menu-aposta-08
+               accept                      sc-tela-menu-aposta-08
+
+               perform until ls-voltar *>se for verdadeiro, volta para o menu
+                   if ls-voltar-menu <> space
+                       set ls-voltar to true
+                   else
+                       perform conf-num-1-60-e-repetidos
+                   end-if
+               end-perform
+           end-if
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+
+
+           .
+       aposta-08-numeros-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>Aposta para 09 numeros
+      *>-----------------------------------------------------------------
+       aposta-09-numeros section.
+
+           perform zerar-variaveis-numeros
+           perform montar-msg-preco-chance
+           move space to               ls-voltar-menu
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           if ls-surpresinha-sim
+               perform gerar-surpresinha
+               perform conf-surpresinha
+           else
+               display                     sc-tela-menu-aposta-09
+               accept                      sc-tela-menu-aposta-09
+
+               perform until ls-voltar *>se for verdadeiro, volta para o menu
+                   if ls-voltar-menu <> space
+                       set ls-voltar to true
+                   else
+                       perform conf-num-1-60-e-repetidos
+                   end-if
+               end-perform
+           end-if
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+
+
+           .
+       aposta-09-numeros-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>Aposta para 10 numeros
+      *>-----------------------------------------------------------------
+       aposta-10-numeros section.
+
+           perform zerar-variaveis-numeros
+           perform montar-msg-preco-chance
+           move space to               ls-voltar-menu
+           set ws-nao-zero             to true
+           set ws-rep-nao              to true
+           set ws-verdadeiro-01-60     to true
+
+           if ls-surpresinha-sim
+               perform gerar-surpresinha
+               perform conf-surpresinha
+           else
+               display                     sc-tela-menu-aposta-10
+               accept                      sc-tela-menu-aposta-10
+               perform until ls-voltar *>se for verdadeiro, volta para o menu
+                   if ls-voltar-menu <> space
+                       set ls-voltar to true
+                   else
+                       perform conf-num-1-60-e-repetidos
+                   end-if
+               end-perform
+           end-if
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+
+
+           .
+       aposta-10-numeros-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> zerar variaveis
+      *>-----------------------------------------------------------------
+       zerar-variaveis-numeros section.
+
+
+           move 1 to ws-i
+           perform until ws-i > ls-quant-aposta
+               move 0 to ws-numero(ws-i)
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       zerar-variaveis-numeros-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>montar a mensagem de valor da aposta e chance de acertar os 6
+      *>numeros, conforme a tabela de precos da Caixa, para exibicao
+      *>nas telas de entrada e de resultado da aposta
+      *>-----------------------------------------------------------------
+       montar-msg-preco-chance section.
+
+
+           move space to ws-msg-preco-chance
+
+           if ls-formato-megasena or ls-formato-megavirada
+
+               compute ws-idx-preco = ls-quant-aposta - 5
+
+               compute ws-preco-reais    = ws-tab-preco(ws-idx-preco) / 100
+               compute ws-preco-centavos = function mod(ws-tab-preco(ws-idx-preco) 100)
+               move ws-preco-reais              to ws-preco-reais-ed
+               move ws-tab-chance(ws-idx-preco) to ws-chance-ed
+
+               string "R$ " delimited by size
+                      function trim(ws-preco-reais-ed) delimited by size
+                      ","   delimited by size
+                      ws-preco-centavos delimited by size
+                      " - chance 1 em " delimited by size
+                      function trim(ws-chance-ed) delimited by size
+                      into ws-msg-preco-chance
+
+           else
+               move "Preco e chance indisponiveis para este formato de jogo." to ws-msg-preco-chance
+           end-if
+
+
+           .
+       montar-msg-preco-chance-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>"surpresinha" - gerar automaticamente os numeros da aposta
+      *>-----------------------------------------------------------------
+       gerar-surpresinha section.
+
+
+           move 1 to ws-i
+           perform until ws-i > ls-quant-aposta
+               perform semente-delay
+               if ws-i = 1
+                   compute ws-numero(ws-i) =
+                       function random(ws-semente) * ws-limite-maximo
+               else
+                   compute ws-numero(ws-i) =
+                       function random(ws-semente + ws-numero(ws-i - 1)) * ws-limite-maximo
+               end-if
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       gerar-surpresinha-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>conferir a "surpresinha" gerada e sortear, regerando se invalida
+      *>-----------------------------------------------------------------
+       conf-surpresinha section.
+
+
+           move 0 to ws-i
+           move 0 to ws-s
+           move 0 to ws-aux-num-1-60
+
+           perform until ws-falso-01-60 or ws-aux-num-1-60 <> 0 or ws-rep-sim or ws-sim-zero
+
+               perform numeros-igual-zero
+               perform intervalo-01-60
+
+           end-perform
+
+           if ws-rep-sim or ws-falso-01-60 or ws-sim-zero then
+               perform gerar-surpresinha
+               set ws-nao-zero             to true
+               set ws-rep-nao              to true
+               set ws-verdadeiro-01-60     to true
+               perform conf-surpresinha
+           else
+               display erase
+               perform sorteio-numeros
+           end-if
+
+
+           .
+       conf-surpresinha-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                 num fora de 1-60 e repetidos
+      *>-----------------------------------------------------------------
+       conf-num-1-60-e-repetidos section.
+
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+           move 0 to ws-i
+           move 0 to ws-s
+           move 0 to ws-aux-num-1-60
+
+           perform until ws-falso-01-60 or ws-aux-num-1-60 <> 0 or ws-rep-sim or ws-sim-zero
+
+               perform numeros-igual-zero *>caso o usuario não digite nada e de enter
+               perform intervalo-01-60    *>conferir se está no intervalo de 01-60
+
+           end-perform
+
+           if ws-rep-sim or ws-falso-01-60 or ws-sim-zero then *>condição para numeros repetidos, fora do intervalo ou = 0
+
+               evaluate ls-quant-aposta
+                   when = 6
+                       perform aposta-06-numeros
+                   when = 7
+                       perform aposta-07-numeros
+                   when = 8
+                       perform aposta-08-numeros
+                   when = 9
+                       perform aposta-09-numeros
+                   when other
+                       perform aposta-10-numeros
+               end-evaluate
+
+           else
+               display erase
+               perform sorteio-numeros
+           end-if
+
+
+           .
+       conf-num-1-60-e-repetidos-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>versao batch (sem tela) de conf-num-1-60-e-repetidos
+      *>-----------------------------------------------------------------
+       conf-num-1-60-e-repetidos-batch section.
+
+
+           move space to ws-mensagem1
+           move space to ws-mensagem2
+           move 0 to ws-i
+           move 0 to ws-s
+           move 0 to ws-aux-num-1-60
+
+           if ls-quant-aposta < 6 or ls-quant-aposta > 10 *>mirror da faixa validada em programa01
+               set ls-aposta-foi-invalida to true
+           else
+               perform until ws-falso-01-60 or ws-aux-num-1-60 <> 0 or ws-rep-sim or ws-sim-zero
+
+                   perform numeros-igual-zero
+                   perform intervalo-01-60
+
+               end-perform
+
+               if ws-rep-sim or ws-falso-01-60 or ws-sim-zero then
+                   set ls-aposta-foi-invalida to true
+               else
+                   perform sorteio-numeros
+               end-if
+           end-if
+
+
+           .
+       conf-num-1-60-e-repetidos-batch-exit.
+           exit.
+
+
+
+      *>-----------------------------------------------------------------
+      *>numero = 0, ou seja, usuario não digitou nada em alguma ou todas apostas
+      *>-----------------------------------------------------------------
+       numeros-igual-zero section.
+
+
+           move 0 to ws-aux-igual-zero
+           move 1 to ws-i
+
+           perform until ws-i > ls-quant-aposta
+               if ws-numero(ws-i) = 0 then
+                   add 1 to ws-aux-igual-zero
+               end-if
+               add 1 to ws-i
+           end-perform
+
+           if ws-aux-igual-zero = ls-quant-aposta then *>nenhum numero foi digitado
+               set ws-sim-zero to true
+               move "Nao houve entrada de nenhum numero" to ws-mensagem1
+           else
+           if ws-aux-igual-zero <> 0 and ws-aux-igual-zero < ls-quant-aposta then
+               set ws-sim-zero to true
+               move "Nao houve entrada de todos os numeros" to ws-mensagem1
+           else
+               set ws-nao-zero to true
+           end-if
+
+
+           .
+       numeros-igual-zero-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>conferir se numero está no intervalo entre 01-60
+      *>-----------------------------------------------------------------
+       intervalo-01-60 section.
+
+
+           if ws-nao-zero then
+
+               move 0 to ws-i
+               perform ls-quant-aposta times *>conferir se esta no intervalo de 01-60
+                   add 1 to ws-i
+                   if ws-numero(ws-i) < 01 or ws-numero(ws-i) > ws-limite-maximo then
+                       set ws-falso-01-60 to true
+                       move "Aposta Fora Do Intervalo 01-60"   to ws-mensagem1
+                   else
+                       add 1 to ws-aux-num-1-60 *>tratamento para caso as duas condições sejam falsas,
+                                                *>não entrar em loop infinito dentro deste perform
+                   end-if
+               end-perform
+               perform numeros-repetidos *>conferir se há numeros repetidos
+
+            end-if
+
+           .
+       intervalo-01-60-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>conferir se há numeros repetidos
+      *>-----------------------------------------------------------------
+       numeros-repetidos section.
+
+
+           move 0 to ws-i
+           perform 1 times
+               perform until ws-i = ls-quant-aposta
+                   add 1 to ws-i
+                   move 0 to ws-s
+
+                   perform until ws-s = ls-quant-aposta
+                       add 1 to ws-s
+                       if ws-numero(ws-i) = ws-numero(ws-s) and ws-i <> ws-s then
+                           set ws-rep-sim to true
+                           move "Aposta Com Numeros Repetidos "    to ws-mensagem2
+                       end-if
+                   end-perform
+               end-perform
+           end-perform
+
+
+           .
+       numeros-repetidos-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>sorteio dos numeros
+      *>-----------------------------------------------------------------
+       sorteio-numeros section.
+
+           if ws-retomando
+               set ws-nao-retomando to true
+           else
+               move 0 to ws-q-vezes-sorteio
+               move function current-date to ws-inicio-temp-execucao
+           end-if
+
+           move 0 to ws-numeros-acertados
+
+           open extend audit-sorteios-file
+
+           display "   -- Numeros Sorteados --"
+           perform until ws-numeros-acertados = ws-quant-num-sorteados
+
+               perform sortear-num
+               perform conferir-acertos-jogo
+               perform montar-num-sorteado-tela
+
+               display ws-num-sorteado-tela(1) " - " ws-num-sorteado-tela(2) " - " ws-num-sorteado-tela(3) " - " ws-num-sorteado-tela(4) " - " ws-num-sorteado-tela(5) " - " ws-num-sorteado-tela(6)
+
+               if function mod(ws-q-vezes-sorteio 100000) = 0
+                   perform gravar-checkpoint
+               end-if
+
+           end-perform
+
+           close audit-sorteios-file
+
+           perform limpar-checkpoint
+
+           move function current-date to ws-fim-temp-execucao
+           perform calcular-time
+           perform gravar-historico-sorteio
+
+           move ws-q-vezes-sorteio to ls-resultado-q-vezes-sorteio
+           move ws-time            to ls-resultado-time
+
+           move space to   ls-voltar-menu
+
+           if not ls-modo-batch *>interativo e resume mostram a tela final; so lote/carteira nao
+               evaluate ls-quant-aposta
+                   when = 6
+                       display         sc-tela-fim-aposta06
+                       accept          sc-tela-fim-aposta06
+                   when = 7
+                       display         sc-tela-fim-aposta07
+                       accept          sc-tela-fim-aposta07
+                   when = 8
+                       display         sc-tela-fim-aposta08
+                       accept          sc-tela-fim-aposta08
+                   when = 9
+                       display         sc-tela-fim-aposta09
+                       accept          sc-tela-fim-aposta09
+                   when other
+                       display         sc-tela-fim-aposta10
+                       accept          sc-tela-fim-aposta10
+               end-evaluate
+           end-if
+
+
+           .
+       sorteio-numeros-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>copiar os numeros sorteados para exibicao, limitando aos
+      *>primeiros ws-quant-num-sorteados slots (os demais ficam em
+      *>branco, em vez de mostrar lixo de um jogo anterior no mesmo run)
+      *>-----------------------------------------------------------------
+       montar-num-sorteado-tela section.
+
+           move 1 to ws-i
+           perform until ws-i > 6
+               if ws-i <= ws-quant-num-sorteados
+                   move ws-num-sorteado(ws-i) to ws-num-sorteado-tela(ws-i)
+               else
+                   move space to ws-num-sorteado-tela(ws-i)
+               end-if
+               add 1 to ws-i
+           end-perform
+
+           .
+       montar-num-sorteado-tela-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>gravar em disco o estado atual do sorteio em andamento, para
+      *>permitir retomar depois de uma parada, sem perder a contagem
+      *>-----------------------------------------------------------------
+       gravar-checkpoint section.
+
+
+           move ls-quant-aposta         to rc-quant-aposta
+           move 1 to ws-i
+           perform until ws-i > 10
+               move ws-numero(ws-i)     to rc-numeros-usuario(ws-i)
+               add 1 to ws-i
+           end-perform
+           move ws-q-vezes-sorteio      to rc-q-vezes-sorteio
+           move ws-semente              to rc-semente
+           move ws-limite-maximo        to rc-limite-maximo
+           move ws-quant-num-sorteados  to rc-quant-num-sorteados
+           move ws-inicio-temp-execucao to rc-inicio-temp-execucao
+
+           open output checkpoint-sorteio-file
+           write reg-checkpoint-sorteio
+           close checkpoint-sorteio-file
+
+
+           .
+       gravar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>reler o checkpoint gravado e restaurar o estado do sorteio
+      *>-----------------------------------------------------------------
+       restaurar-checkpoint section.
+
+
+           set ws-checkpoint-nao-achou to true
+
+           open input checkpoint-sorteio-file
+           read checkpoint-sorteio-file
+               at end
+                   set ws-checkpoint-nao-achou to true
+               not at end
+                   set ws-checkpoint-achou     to true
+                   move rc-quant-aposta         to ls-quant-aposta
+                   move 1 to ws-i
+                   perform until ws-i > 10
+                       move rc-numeros-usuario(ws-i) to ws-numero(ws-i)
+                       add 1 to ws-i
+                   end-perform
+                   move rc-q-vezes-sorteio       to ws-q-vezes-sorteio
+                   move rc-semente               to ws-semente
+                   move rc-limite-maximo         to ws-limite-maximo
+                   move rc-quant-num-sorteados   to ws-quant-num-sorteados
+                   move rc-inicio-temp-execucao  to ws-inicio-temp-execucao
+           end-read
+           close checkpoint-sorteio-file
+
+
+           .
+       restaurar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>apagar o checkpoint, pois o sorteio foi concluido com sucesso
+      *>-----------------------------------------------------------------
+       limpar-checkpoint section.
+
+
+           open output checkpoint-sorteio-file
+           close checkpoint-sorteio-file
+
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> sortar numeros
+      *>-----------------------------------------------------------------
+       sortear-num section.  *> delay de 1 centésimo de segundo
+
+
+           set ws-num-igual to true
+           perform until ws-num-n-igual
+
+               move 1 to ws-i
+               perform until ws-i > ws-quant-num-sorteados
+                   perform semente-delay
+                   if ws-i = 1
+                       compute ws-num-sorteado(ws-i) =
+                           function random(ws-semente) * ws-limite-maximo
+                   else
+                       compute ws-num-sorteado(ws-i) =
+                           function random(ws-semente + ws-num-sorteado(ws-i - 1)) * ws-limite-maximo
+                   end-if
+                   add 1 to ws-i
+               end-perform
+
+               set ws-num-n-igual to true
+               perform conf-sorteio-num-iguais *>conferir se possuem numeros sorteados iguais
+               perform gravar-auditoria
+
+           end-perform
+
+
+           .
+       sortear-num-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> delay do sorteio
+      *>-----------------------------------------------------------------
+       semente-delay section.  *> delay de 1 centésimo de segundo
+
+
+           perform 10 times
+               accept ws-semente1 from time
+               move ws-semente1    to ws-semente
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+           end-perform
+
+
+           .
+       semente-delay-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> conferir se tem numeros iguais no sorteio
+      *>-----------------------------------------------------------------
+       conf-sorteio-num-iguais section.
+
+
+           move 0 to ws-i
+           perform until ws-i = ws-quant-num-sorteados
+               add 1 to ws-i
+               move 0 to ws-s
+               perform until ws-s = ws-quant-num-sorteados
+                   add 1 to ws-s
+                   if ws-num-sorteado(ws-i) = ws-num-sorteado(ws-s) and ws-i <> ws-s or ws-num-sorteado(ws-i) = 0 then
+                       set ws-num-igual to true
+                   end-if
+               end-perform
+           end-perform
+
+           .
+       conf-sorteio-num-iguais-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>gravar trilha de auditoria de cada tentativa de sorteio (aceita
+      *>ou rejeitada por numero repetido/zerado), para conferir depois
+      *>se o gerador de numeros aleatorios nao esta tendencioso
+      *>-----------------------------------------------------------------
+       gravar-auditoria section.
+
+
+           move ws-semente to ra-semente
+
+           move 1 to ws-i
+           perform until ws-i > ws-quant-num-sorteados
+               move ws-num-sorteado(ws-i) to ra-numeros-sorteados(ws-i)
+               add 1 to ws-i
+           end-perform
+           perform until ws-i > 15
+               move 0 to ra-numeros-sorteados(ws-i)
+               add 1 to ws-i
+           end-perform
+
+           if ws-num-igual
+               move "REJEITADO" to ra-situacao
+           else
+               move "ACEITO   " to ra-situacao
+           end-if
+
+           write reg-audit-sorteio
+
+
+           .
+       gravar-auditoria-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> conferir acertos do jogador
+      *>-----------------------------------------------------------------
+       conferir-acertos-jogo section.
+
+
+           move 0 to ws-numeros-acertados
+           move 0 to ws-i
+           perform until ws-i = ws-quant-num-sorteados
+               add 1 to ws-i
+               move 0 to ws-s
+               perform until ws-s = ls-quant-aposta
+                   add 1 to ws-s
+                   if ws-num-sorteado(ws-i) = ws-numero(ws-s) and ws-i <> ws-s then
+                       add 1 to ws-numeros-acertados
+                   end-if
+               end-perform
+           end-perform
+           add 1 to ws-q-vezes-sorteio *> contagem de quantas vezes executou o sorteio até acertar
+
+
+           .
+       conferir-acertos-jogo-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> calcular time
+      *>-----------------------------------------------------------------
+       calcular-time section.
+
+      *>--- calculo via data + segundos do dia, para atravessar meia-noite
+      *>--- sem "emprestimo" errado (relevante para sorteios retomados
+      *>--- que podem levar horas ou passar de um dia para o outro)
+
+           compute ws-dias-inicio =
+               function integer-of-date(ws-ano * 10000 + ws-mes * 100 + ws-dia)
+           compute ws-dias-fim =
+               function integer-of-date(ws-fano * 10000 + ws-fmes * 100 + ws-fdia)
+
+           compute ws-segundos-decorridos =
+               (ws-dias-fim - ws-dias-inicio) * 86400
+               + (ws-fhora * 3600 + ws-fminuto * 60 + ws-fcentesimo-segundo)
+               - (ws-hora  * 3600 + ws-minuto  * 60 + ws-centesimo-segundo)
+
+           compute ws-time-hora     = ws-segundos-decorridos / 3600
+           compute ws-time-minuto   = function mod(ws-segundos-decorridos 3600) / 60
+           compute ws-time-centesimo = function mod(ws-segundos-decorridos 60)
+
+
+           .
+       calcular-time-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> gravar no historico de sorteios cada jogo simulado
+      *>-----------------------------------------------------------------
+       gravar-historico-sorteio section.
+
+
+           move ws-fano                to rh-ano
+           move ws-fmes                to rh-mes
+           move ws-fdia                to rh-dia
+           move ws-fhora                to rh-hora
+           move ws-fminuto              to rh-minuto
+           move ls-quant-aposta          to rh-quant-aposta
+           move ws-q-vezes-sorteio       to rh-q-vezes-sorteio
+           move ws-time                  to rh-time
+
+           move 0 to ws-i
+           perform 10 times
+               add 1 to ws-i
+               if ws-i <= ls-quant-aposta
+                   move ws-numero(ws-i)       to rh-numeros-usuario(ws-i)
+               else
+                   move 0                      to rh-numeros-usuario(ws-i)
+               end-if
+           end-perform
+
+           move 0 to ws-i
+           perform 15 times
+               add 1 to ws-i
+               if ws-i <= ws-quant-num-sorteados
+                   move ws-num-sorteado(ws-i)  to rh-numeros-sorteados(ws-i)
+               else
+                   move 0                      to rh-numeros-sorteados(ws-i)
+               end-if
+           end-perform
+
+           open extend hist-sorteios-file
+           write reg-hist-sorteio
+           close hist-sorteios-file
+
+
+           .
+       gravar-historico-sorteio-exit.
+           exit.
+
