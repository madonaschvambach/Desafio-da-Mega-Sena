@@ -0,0 +1,342 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+      *>--- nome do programa
+       program-id. "programa03".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>--- relatorio batch de frequencia e dificuldade lido do
+      *>--- historico de sorteios gravado por programa02 (sorteio-numeros)
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+           select optional hist-sorteios-file
+               assign to "HIST-SORTEIOS.DAT"
+               organization is line sequential.
+
+           select relatorio-file
+               assign to "RELATORIO-SORTEIOS.DAT"
+               organization is line sequential.
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+       fd  hist-sorteios-file.
+           copy "CPY-HIST.CPY".
+
+       fd  relatorio-file.
+       01  reg-relatorio                   pic x(80).
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       01  ws-fim-arquivo                   pic x(01) value "n".
+           88  ws-fim-sim                   value "s".
+           88  ws-fim-nao                   value "n".
+
+      *>--- 80 cobre o maior limite-maximo entre os formatos (quina 1-80)
+       01  ws-frequencia-numeros.
+           05  ws-freq occurs 80            pic 9(08).
+
+       01  ws-num-usado-aposta.
+           05  ws-usado occurs 80           pic x(01) value space.
+               88  ws-numero-ja-usado       value "S".
+
+       01  ws-estatisticas-quant.
+           05  ws-estat occurs 5.
+               10  ws-estat-quant           pic 9(02).
+               10  ws-estat-qtd-registros   pic 9(08).
+               10  ws-estat-soma-sorteios   pic 9(18).
+               10  ws-estat-min-sorteios    pic 9(15).
+               10  ws-estat-max-sorteios    pic 9(15).
+               10  ws-estat-media-sorteios  pic 9(15).
+
+       77  ws-i                             pic 9(02).
+       77  ws-j                             pic 9(02).
+       77  ws-idx-estat                     pic 9(01).
+       77  ws-total-registros               pic 9(08) value 0.
+       77  ws-maior-freq                    pic 9(08) value 0.
+       77  ws-numero-mais-sorteado          pic 9(02) value 0.
+
+      *>--- declaração do corpo do programa
+       procedure division.
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           move 0 to ws-i
+           perform 80 times
+               add 1 to ws-i
+               move 0 to ws-freq(ws-i)
+               move space to ws-usado(ws-i)
+           end-perform
+
+           move 0 to ws-idx-estat
+           perform 5 times
+               add 1 to ws-idx-estat
+               compute ws-estat-quant(ws-idx-estat) = ws-idx-estat + 5
+               move 0 to ws-estat-qtd-registros(ws-idx-estat)
+               move 0 to ws-estat-soma-sorteios(ws-idx-estat)
+               move 0 to ws-estat-min-sorteios(ws-idx-estat)
+               move 0 to ws-estat-max-sorteios(ws-idx-estat)
+           end-perform
+
+           open input hist-sorteios-file
+           open output relatorio-file
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           set ws-fim-nao to true
+           read hist-sorteios-file
+               at end set ws-fim-sim to true
+           end-read
+
+           perform until ws-fim-sim
+               perform acumular-frequencia
+               perform acumular-estatistica-quant
+               add 1 to ws-total-registros
+
+               read hist-sorteios-file
+                   at end set ws-fim-sim to true
+               end-read
+           end-perform
+
+           perform calcular-medias
+           perform imprimir-relatorio
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           close hist-sorteios-file
+           close relatorio-file
+           stop run
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *> acumular frequencia de numeros sorteados e numeros apostados
+      *>-----------------------------------------------------------------
+       acumular-frequencia section.
+
+
+           move 0 to ws-i
+           perform 15 times
+               add 1 to ws-i
+               if rh-numeros-sorteados(ws-i) >= 1 and rh-numeros-sorteados(ws-i) <= 80
+                   add 1 to ws-freq(rh-numeros-sorteados(ws-i))
+               end-if
+           end-perform
+
+           move 0 to ws-i
+           perform 10 times
+               add 1 to ws-i
+               if ws-i <= rh-quant-aposta and rh-numeros-usuario(ws-i) >= 1
+                       and rh-numeros-usuario(ws-i) <= 80
+                   set ws-numero-ja-usado(rh-numeros-usuario(ws-i)) to true
+               end-if
+           end-perform
+
+
+           .
+       acumular-frequencia-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *> acumular soma/minimo/maximo de ws-q-vezes-sorteio por quant-aposta
+      *>-----------------------------------------------------------------
+       acumular-estatistica-quant section.
+
+
+           compute ws-idx-estat = rh-quant-aposta - 5
+
+           add 1 to ws-estat-qtd-registros(ws-idx-estat)
+           add rh-q-vezes-sorteio to ws-estat-soma-sorteios(ws-idx-estat)
+
+           if ws-estat-qtd-registros(ws-idx-estat) = 1
+               move rh-q-vezes-sorteio to ws-estat-min-sorteios(ws-idx-estat)
+               move rh-q-vezes-sorteio to ws-estat-max-sorteios(ws-idx-estat)
+           else
+               if rh-q-vezes-sorteio < ws-estat-min-sorteios(ws-idx-estat)
+                   move rh-q-vezes-sorteio to ws-estat-min-sorteios(ws-idx-estat)
+               end-if
+               if rh-q-vezes-sorteio > ws-estat-max-sorteios(ws-idx-estat)
+                   move rh-q-vezes-sorteio to ws-estat-max-sorteios(ws-idx-estat)
+               end-if
+           end-if
+
+
+           .
+       acumular-estatistica-quant-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *> calcular media de sorteios por quant-aposta e numero mais sorteado
+      *>-----------------------------------------------------------------
+       calcular-medias section.
+
+
+           move 0 to ws-idx-estat
+           perform 5 times
+               add 1 to ws-idx-estat
+               if ws-estat-qtd-registros(ws-idx-estat) > 0
+                   compute ws-estat-media-sorteios(ws-idx-estat) =
+                       ws-estat-soma-sorteios(ws-idx-estat) /
+                       ws-estat-qtd-registros(ws-idx-estat)
+               end-if
+           end-perform
+
+           move 0 to ws-i
+           perform 80 times
+               add 1 to ws-i
+               if ws-freq(ws-i) > ws-maior-freq
+                   move ws-freq(ws-i)   to ws-maior-freq
+                   move ws-i            to ws-numero-mais-sorteado
+               end-if
+           end-perform
+
+
+           .
+       calcular-medias-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *> imprimir relatorio batch no arquivo de saida
+      *>-----------------------------------------------------------------
+       imprimir-relatorio section.
+
+
+           move "=== RELATORIO DE FREQUENCIA E DIFICULDADE ==="
+               to reg-relatorio
+           write reg-relatorio
+
+           move space to reg-relatorio
+           write reg-relatorio
+
+           move space to reg-relatorio
+           string "Total de sorteios no historico: " delimited by size
+                  ws-total-registros         delimited by size
+                  into reg-relatorio
+           write reg-relatorio
+
+           move space to reg-relatorio
+           string "Numero mais sorteado: " delimited by size
+                  ws-numero-mais-sorteado    delimited by size
+                  " (" delimited by size
+                  ws-maior-freq              delimited by size
+                  " vezes)" delimited by size
+                  into reg-relatorio
+           write reg-relatorio
+
+           move space to reg-relatorio
+           write reg-relatorio
+           move "--- Frequencia por numero (1-80) ---" to reg-relatorio
+           write reg-relatorio
+
+           move 0 to ws-i
+           perform 80 times
+               add 1 to ws-i
+               move space to reg-relatorio
+               string "numero " delimited by size
+                      ws-i                  delimited by size
+                      " : "                 delimited by size
+                      ws-freq(ws-i)         delimited by size
+                      into reg-relatorio
+               write reg-relatorio
+           end-perform
+
+           move space to reg-relatorio
+           write reg-relatorio
+           move "--- Qtde de sorteios (tentativas) por quant-aposta ---"
+               to reg-relatorio
+           write reg-relatorio
+
+           move 0 to ws-idx-estat
+           perform 5 times
+               add 1 to ws-idx-estat
+               if ws-estat-qtd-registros(ws-idx-estat) > 0
+                   move space to reg-relatorio
+                   string "aposta de " delimited by size
+                          ws-estat-quant(ws-idx-estat)        delimited by size
+                          " numeros - registros: "            delimited by size
+                          ws-estat-qtd-registros(ws-idx-estat) delimited by size
+                          " media: "                           delimited by size
+                          ws-estat-media-sorteios(ws-idx-estat) delimited by size
+                          " min: "                             delimited by size
+                          ws-estat-min-sorteios(ws-idx-estat)   delimited by size
+                          " max: "                             delimited by size
+                          ws-estat-max-sorteios(ws-idx-estat)   delimited by size
+                          into reg-relatorio
+                   write reg-relatorio
+               end-if
+           end-perform
+
+           move space to reg-relatorio
+           write reg-relatorio
+           move "--- Numeros apostados que nunca foram sorteados ---"
+               to reg-relatorio
+           write reg-relatorio
+
+           move 0 to ws-i
+           perform 80 times
+               add 1 to ws-i
+               if ws-numero-ja-usado(ws-i) and ws-freq(ws-i) = 0
+                   move space to reg-relatorio
+                   string "numero " delimited by size
+                          ws-i      delimited by size
+                          " nunca foi sorteado" delimited by size
+                          into reg-relatorio
+                   write reg-relatorio
+               end-if
+           end-perform
+
+
+           .
+       imprimir-relatorio-exit.
+           exit.
