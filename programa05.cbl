@@ -0,0 +1,316 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+      *>--- nome do programa
+       program-id. "programa05".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>--- conferir uma aposta gravada no historico de sorteios
+      *>--- contra os resultados oficiais da Mega Sena
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+           select optional hist-sorteios-file
+               assign to "HIST-SORTEIOS.DAT"
+               organization is line sequential.
+
+           select optional resultados-file
+               assign to "RESULTADOS-MEGASENA.DAT"
+               organization is line sequential.
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+       fd  hist-sorteios-file.
+           copy "CPY-HIST.CPY".
+
+       fd  resultados-file.
+           copy "CPY-RESULT.CPY".
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       01  ws-fim-arquivo                   pic x(01) value "n".
+           88  ws-fim-sim                   value "s".
+           88  ws-fim-nao                   value "n".
+
+       01  ws-numeros-aposta-escolhida.
+           05  ws-numero occurs 10          pic 9(02).
+
+       77  ws-quant-aposta-escolhida        pic 9(02).
+       77  ws-indice-escolhido              pic 9(04).
+       77  ws-indice-atual                  pic 9(04) value 0.
+       77  ws-achou-aposta                  pic x(01) value "n".
+           88  ws-achou-sim                 value "s".
+           88  ws-achou-nao                 value "n".
+
+       77  ws-concurso-inicial              pic 9(04).
+       77  ws-concurso-final                pic 9(04).
+       77  ws-acertos                       pic 9(01).
+       77  ws-i                             pic 9(02).
+       77  ws-s                             pic 9(02).
+
+       77  ws-total-concursos-conferidos    pic 9(04) value 0.
+       77  ws-total-acertos-4               pic 9(04) value 0.
+       77  ws-total-acertos-5               pic 9(04) value 0.
+       77  ws-total-acertos-6               pic 9(04) value 0.
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+       01  ls-tela-menu-principal.
+           05  ls-quant-aposta                     pic 9(02).
+           05  ls-mensagem                         pic x(40).
+           05  ls-sair-programa                    pic x(01).
+           05  ls-voltar-menu                      pic x(01).
+           05  ls-modo-execucao                    pic x(01).
+           05  ls-surpresinha                       pic x(01).
+           05  ls-formato-jogo                      pic 9(01).
+           05  ls-numeros-batch occurs 10            pic 9(02).
+           05  ls-resultado-q-vezes-sorteio           pic 9(15).
+           05  ls-resultado-time.
+               10  ls-resultado-time-hora             pic 9(02).
+               10  ls-resultado-time-minuto           pic 9(02).
+               10  ls-resultado-time-centesimo        pic 9(02).
+           05  ls-aposta-invalida                     pic x(01).
+
+      *>--- declaração do corpo do programa
+       procedure division using ls-tela-menu-principal.
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           perform listar-apostas-historico
+
+           display " "
+           display "Informe o numero da aposta que deseja conferir: " with no advancing
+           accept ws-indice-escolhido
+
+           perform localizar-aposta-escolhida
+
+           if ws-achou-sim
+               display " "
+               display "Informe o concurso inicial a conferir: " with no advancing
+               accept ws-concurso-inicial
+               display "Informe o concurso final a conferir: " with no advancing
+               accept ws-concurso-final
+
+               perform conferir-contra-resultados-oficiais
+               perform imprimir-resumo-conferencia
+           else
+               display "Aposta nao encontrada no historico."
+           end-if
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           exit program
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>listar todas as apostas gravadas no historico, numeradas
+      *>-----------------------------------------------------------------
+       listar-apostas-historico section.
+
+
+           open input hist-sorteios-file
+
+           move 0 to ws-indice-atual
+           set ws-fim-nao to true
+           read hist-sorteios-file
+               at end set ws-fim-sim to true
+           end-read
+
+           display "=== Apostas gravadas no historico ==="
+           perform until ws-fim-sim
+               add 1 to ws-indice-atual
+               display ws-indice-atual " - aposta de " rh-quant-aposta
+                   " numeros, gravada em " rh-dia "/" rh-mes "/" rh-ano
+
+               read hist-sorteios-file
+                   at end set ws-fim-sim to true
+               end-read
+           end-perform
+
+           close hist-sorteios-file
+
+
+           .
+       listar-apostas-historico-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>reler o historico ate encontrar o indice escolhido pelo usuario
+      *>-----------------------------------------------------------------
+       localizar-aposta-escolhida section.
+
+
+           open input hist-sorteios-file
+
+           set ws-achou-nao to true
+           move 0 to ws-indice-atual
+           set ws-fim-nao to true
+           read hist-sorteios-file
+               at end set ws-fim-sim to true
+           end-read
+
+           perform until ws-fim-sim or ws-achou-sim
+               add 1 to ws-indice-atual
+               if ws-indice-atual = ws-indice-escolhido
+                   set ws-achou-sim to true
+                   move rh-quant-aposta to ws-quant-aposta-escolhida
+                   move 0 to ws-i
+                   perform 10 times
+                       add 1 to ws-i
+                       move rh-numeros-usuario(ws-i) to ws-numero(ws-i)
+                   end-perform
+               else
+                   read hist-sorteios-file
+                       at end set ws-fim-sim to true
+                   end-read
+               end-if
+           end-perform
+
+           close hist-sorteios-file
+
+
+           .
+       localizar-aposta-escolhida-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>conferir a aposta escolhida contra cada concurso no intervalo
+      *>-----------------------------------------------------------------
+       conferir-contra-resultados-oficiais section.
+
+
+           open input resultados-file
+
+           set ws-fim-nao to true
+           read resultados-file
+               at end set ws-fim-sim to true
+           end-read
+
+           perform until ws-fim-sim
+               if rr-concurso >= ws-concurso-inicial and
+                       rr-concurso <= ws-concurso-final
+                   perform contar-acertos-concurso
+                   add 1 to ws-total-concursos-conferidos
+
+                   if ws-acertos >= 4
+                       display "concurso " rr-concurso " (" rr-dia "/"
+                           rr-mes "/" rr-ano ") - " ws-acertos " acertos"
+
+                       evaluate ws-acertos
+                           when 4
+                               add 1 to ws-total-acertos-4
+                           when 5
+                               add 1 to ws-total-acertos-5
+                           when other
+                               add 1 to ws-total-acertos-6
+                       end-evaluate
+                   end-if
+               end-if
+
+               read resultados-file
+                   at end set ws-fim-sim to true
+               end-read
+           end-perform
+
+           close resultados-file
+
+
+           .
+       conferir-contra-resultados-oficiais-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>contar quantos numeros da aposta escolhida bateram no concurso
+      *>-----------------------------------------------------------------
+       contar-acertos-concurso section.
+
+
+           move 0 to ws-acertos
+           move 0 to ws-i
+           perform until ws-i = 6
+               add 1 to ws-i
+               move 0 to ws-s
+               perform until ws-s = ws-quant-aposta-escolhida
+                   add 1 to ws-s
+                   if rr-numeros(ws-i) = ws-numero(ws-s)
+                       add 1 to ws-acertos
+                   end-if
+               end-perform
+           end-perform
+
+
+           .
+       contar-acertos-concurso-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>imprimir resumo final da conferencia
+      *>-----------------------------------------------------------------
+       imprimir-resumo-conferencia section.
+
+
+           display " "
+           display "=== Resumo da conferencia ==="
+           display "Concursos conferidos: " ws-total-concursos-conferidos
+           display "Apostas com 4 acertos: " ws-total-acertos-4
+           display "Apostas com 5 acertos: " ws-total-acertos-5
+           display "Apostas com 6 acertos (sena): " ws-total-acertos-6
+
+
+           .
+       imprimir-resumo-conferencia-exit.
+           exit.
