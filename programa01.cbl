@@ -42,10 +42,32 @@
            05  ws-voltar-menu                      pic x(01) value space.
                88  ws-voltar                       value "x" "X".
                88  ws-n-voltar                     value space.
+           05  ws-modo-execucao                    pic x(01) value space.
+               88  ws-modo-interativo               value space.
+               88  ws-modo-batch                    value "B".
+               88  ws-modo-resume                   value "R".
+               88  ws-modo-carteira                 value "W".
+           05  ws-surpresinha                       pic x(01) value space.
+               88  ws-surpresinha-sim               value "S".
+           05  ws-formato-jogo                      pic 9(01) value 1.
+               88  ws-formato-megasena              value 1.
+               88  ws-formato-megavirada            value 2.
+               88  ws-formato-lotofacil             value 3.
+               88  ws-formato-quina                 value 4.
+           05  ws-numeros-batch occurs 10           pic 9(02).
+           05  ws-resultado-q-vezes-sorteio          pic 9(15).
+           05  ws-resultado-time.
+               10  ws-resultado-time-hora            pic 9(02).
+               10  ws-resultado-time-minuto          pic 9(02).
+               10  ws-resultado-time-centesimo       pic 9(02).
+           05  ws-aposta-invalida                    pic x(01) value space.
+               88  ws-aposta-foi-invalida            value "S".
 
 
        77  aux_erase                               pic 9(01).
 
+       77  ws-opcao-menu                           pic x(01) value space.
+
       *>--- variaveis para comunicaçao entre programa
        linkage section.
 
@@ -58,17 +80,27 @@
            05  line 01 col 01 value "---------------------------------------------  sair[ ] -".
            05  line 02 col 01 value "-                  Sorteio Mega Sena                   -".
            05  line 03 col 01 value "-                                                      -".
-           05  line 04 col 01 value "- Entre com a quantidade de numeros da aposta:         -".
-           05  line 05 col 01 value "- Voce pode escolher: 6, 7, 8, 9 ou 10.                -".
+           05  line 04 col 01 value "- Formato do jogo [ ]: 1-Mega Sena 2-Mega da Virada    -".
+           05  line 05 col 01 value "-                      3-Lotofacil 4-Quina             -".
            05  line 06 col 01 value "-                                                      -".
-           05  line 07 col 01 value "- Quantidade de numeros: [  ]                          -".
-           05  line 08 col 01 value "-                                                      -".
-           05  line 09 col 01 value "-                                                      -".
-           05  line 10 col 01 value "--------------------------------------------------------".
+           05  line 07 col 01 value "- Entre com a quantidade de numeros da aposta:         -".
+           05  line 08 col 01 value "- Voce pode escolher: 6, 7, 8, 9 ou 10.                -".
+           05  line 09 col 01 value "- Quantidade de numeros: [  ]                          -".
+           05  line 10 col 01 value "- Surpresinha (gerar os numeros automaticamente)? [ ]  -".
+           05  line 11 col 01 value "-                                                      -".
+           05  line 12 col 01 value "- Opcao especial [ ]:                                 -".
+           05  line 13 col 01 value "-   L-processar lote  R-retomar sorteio pendente       -".
+           05  line 14 col 01 value "-   W-minha carteira  C-conferir jogo com resultado    -".
+           05  line 15 col 01 value "-                                                      -".
+           05  line 16 col 01 value "-                                                      -".
+           05  line 17 col 01 value "--------------------------------------------------------".
 
            05  sc-sair-tela-menu           line 01 col 53  pic x(01)   using ws-sair-programa.
-           05  sc-quant-aposta             line 07 col 27  pic 9(02)   using ws-quant-aposta.
-           05  sc-mrensagem-n-invalido     line 09 col 14  pic x(40)   from  ws-mensagem.
+           05  sc-formato-jogo             line 04 col 20  pic 9(01)   using ws-formato-jogo.
+           05  sc-quant-aposta             line 09 col 27  pic 9(02)   using ws-quant-aposta.
+           05  sc-surpresinha              line 10 col 52  pic x(01)   using ws-surpresinha.
+           05  sc-opcao-especial           line 12 col 19  pic x(01)   using ws-opcao-menu.
+           05  sc-mrensagem-n-invalido     line 16 col 03  pic x(40)   from  ws-mensagem.
 
       *>--- declaração do corpo do programa
        procedure division.
@@ -94,22 +126,44 @@
        processamento section.
 
 
+           move 1 to ws-formato-jogo
+
            perform until   ws-sair
                if ws-sair-programa <> space then *>usuario digitou outra letra para sair e não o "x", but, sai mesmo assim
                    set ws-sair to true
                else
                    move space  to ws-sair-programa
                    move 0      to ws-quant-aposta
+                   move space  to ws-opcao-menu
+                   move space  to ws-surpresinha
+                   set ws-modo-interativo to true
 
                    display tela-menu-principal
                    accept  tela-menu-principal
 
-                   if ws-quant-aposta >= 6 and ws-quant-aposta <= 10 then
-                       call "programa02" using ws-tela-menu-principal
-                       move space  to ws-mensagem
-                   else
-                       move "Numero fora do intervalo 6 - 10." to ws-mensagem
-                   end-if
+                   evaluate true
+                       when ws-formato-lotofacil *>ainda nao ha tela de aposta para 15 numeros
+                           move "Lotofacil indisponivel: aguarde tela de aposta de 15 numeros." to ws-mensagem
+                           move 1 to ws-formato-jogo
+                       when ws-opcao-menu = "L" or ws-opcao-menu = "l"
+                           move space  to ws-mensagem
+                           call "programa04" using ws-tela-menu-principal
+                       when ws-opcao-menu = "R" or ws-opcao-menu = "r"
+                           set ws-modo-resume to true
+                           move space  to ws-mensagem
+                           call "programa02" using ws-tela-menu-principal
+                       when ws-opcao-menu = "W" or ws-opcao-menu = "w"
+                           move space  to ws-mensagem
+                           call "programa06" using ws-tela-menu-principal
+                       when ws-opcao-menu = "C" or ws-opcao-menu = "c"
+                           move space  to ws-mensagem
+                           call "programa05" using ws-tela-menu-principal
+                       when ws-quant-aposta >= 6 and ws-quant-aposta <= 10
+                           move space  to ws-mensagem
+                           call "programa02" using ws-tela-menu-principal
+                       when other
+                           move "Numero fora do intervalo 6 - 10." to ws-mensagem
+                   end-evaluate
                end-if
            end-perform
 
