@@ -0,0 +1,324 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+      *>--- nome do programa
+       program-id. "programa06".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>--- "minha carteira": acumula varias apostas em uma mesma
+      *>--- sessao, roda o sorteio de cada uma via programa02 (em modo
+      *>--- lote) e mostra um relatorio consolidado, ranqueado pela
+      *>--- quantidade de sorteios que cada aposta precisou
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       01  ws-tela-menu-principal.
+           05  ws-quant-aposta                     pic 9(02).
+           05  ws-mensagem                         pic x(40).
+           05  ws-sair-programa                    pic x(01).
+               88  ws-continuar                    value space.
+               88  ws-sair                         value "x" "X".
+           05  ws-voltar-menu                      pic x(01) value space.
+               88  ws-voltar                       value "x" "X".
+               88  ws-n-voltar                     value space.
+           05  ws-modo-execucao                    pic x(01) value space.
+               88  ws-modo-interativo               value space.
+               88  ws-modo-batch                    value "B".
+               88  ws-modo-resume                   value "R".
+               88  ws-modo-carteira                 value "W".
+           05  ws-surpresinha                       pic x(01) value space.
+               88  ws-surpresinha-sim               value "S".
+           05  ws-formato-jogo                      pic 9(01) value 1.
+               88  ws-formato-megasena              value 1.
+               88  ws-formato-megavirada            value 2.
+               88  ws-formato-lotofacil              value 3.
+               88  ws-formato-quina                  value 4.
+           05  ws-numeros-batch occurs 10            pic 9(02).
+           05  ws-resultado-q-vezes-sorteio           pic 9(15).
+           05  ws-resultado-time.
+               10  ws-resultado-time-hora             pic 9(02).
+               10  ws-resultado-time-minuto           pic 9(02).
+               10  ws-resultado-time-centesimo        pic 9(02).
+           05  ws-aposta-invalida                     pic x(01) value space.
+               88  ws-aposta-foi-invalida             value "S".
+
+       77  ws-max-jogos                        pic 9(02) value 20.
+       77  ws-total-jogos                      pic 9(02) value 0.
+
+       01  ws-tabela-carteira.
+           05  ws-jogo occurs 20.
+               10  wj-quant-aposta              pic 9(02).
+               10  wj-numeros occurs 10         pic 9(02).
+               10  wj-invalida                  pic x(01).
+                   88  wj-foi-invalida           value "S".
+               10  wj-q-vezes-sorteio           pic 9(15).
+               10  wj-time-hora                 pic 9(02).
+               10  wj-time-minuto               pic 9(02).
+               10  wj-time-centesimo            pic 9(02).
+
+       01  ws-jogo-temp.
+           05  wt-quant-aposta                  pic 9(02).
+           05  wt-numeros occurs 10              pic 9(02).
+           05  wt-invalida                       pic x(01).
+           05  wt-q-vezes-sorteio                pic 9(15).
+           05  wt-time-hora                      pic 9(02).
+           05  wt-time-minuto                    pic 9(02).
+           05  wt-time-centesimo                 pic 9(02).
+
+       77  ws-continuar-carteira                pic x(01) value "s".
+           88  ws-continuar-carteira-sim         value "s".
+           88  ws-continuar-carteira-nao         value "n".
+
+       77  ws-resposta                          pic x(01).
+       77  ws-i                                 pic 9(02).
+       77  ws-s                                 pic 9(02).
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+       01  ls-tela-menu-principal.
+           05  ls-quant-aposta                     pic 9(02).
+           05  ls-mensagem                         pic x(40).
+           05  ls-sair-programa                    pic x(01).
+           05  ls-voltar-menu                      pic x(01).
+           05  ls-modo-execucao                    pic x(01).
+           05  ls-surpresinha                       pic x(01).
+           05  ls-formato-jogo                      pic 9(01).
+           05  ls-numeros-batch occurs 10            pic 9(02).
+           05  ls-resultado-q-vezes-sorteio           pic 9(15).
+           05  ls-resultado-time.
+               10  ls-resultado-time-hora             pic 9(02).
+               10  ls-resultado-time-minuto           pic 9(02).
+               10  ls-resultado-time-centesimo        pic 9(02).
+           05  ls-aposta-invalida                     pic x(01).
+
+      *>--- declaração do corpo do programa
+       procedure division using ls-tela-menu-principal.
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           move 0 to ws-total-jogos
+           move ls-formato-jogo to ws-formato-jogo
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           display " "
+           display "=== Minha Carteira - varias apostas em uma sessao ==="
+
+           set ws-continuar-carteira-sim to true
+           perform until ws-continuar-carteira-nao
+               perform incluir-jogo-carteira
+
+               if ws-total-jogos >= ws-max-jogos
+                   set ws-continuar-carteira-nao to true
+               else
+                   display "Incluir outro jogo na carteira? (S/N): " with no advancing
+                   accept ws-resposta
+                   if ws-resposta = "N" or ws-resposta = "n"
+                       set ws-continuar-carteira-nao to true
+                   end-if
+               end-if
+           end-perform
+
+           perform executar-jogos-carteira
+           perform ordenar-jogos-carteira
+           perform imprimir-relatorio-carteira
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           exit program
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>incluir um jogo novo na carteira desta sessao
+      *>-----------------------------------------------------------------
+       incluir-jogo-carteira section.
+
+
+           add 1 to ws-total-jogos
+
+           move "N" to ws-resposta
+           perform until ws-resposta = "S"
+               display " "
+               display "Jogo " ws-total-jogos " - quantidade de numeros (6 a 10): " with no advancing
+               accept wj-quant-aposta(ws-total-jogos)
+
+               if wj-quant-aposta(ws-total-jogos) >= 6 and
+                  wj-quant-aposta(ws-total-jogos) <= 10
+                   move "S" to ws-resposta
+               else
+                   display "Quantidade fora do intervalo 6 - 10."
+               end-if
+           end-perform
+
+           move 1 to ws-i
+           perform until ws-i > 10
+               if ws-i <= wj-quant-aposta(ws-total-jogos)
+                   display "  numero " ws-i ": " with no advancing
+                   accept wj-numeros(ws-total-jogos, ws-i)
+               else
+                   move 0 to wj-numeros(ws-total-jogos, ws-i)
+               end-if
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       incluir-jogo-carteira-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>rodar o sorteio de cada jogo incluido, chamando o programa02
+      *>em modo lote (sem tela), como faz o processamento de lote
+      *>-----------------------------------------------------------------
+       executar-jogos-carteira section.
+
+
+           move 1 to ws-i
+           perform until ws-i > ws-total-jogos
+
+               move wj-quant-aposta(ws-i) to ws-quant-aposta
+               set ws-modo-batch          to true
+               move space                 to ws-aposta-invalida
+
+               move 1 to ws-s
+               perform until ws-s > 10
+                   move wj-numeros(ws-i, ws-s) to ws-numeros-batch(ws-s)
+                   add 1 to ws-s
+               end-perform
+
+               call "programa02" using ws-tela-menu-principal
+
+               move ws-aposta-invalida            to wj-invalida(ws-i)
+               move ws-resultado-q-vezes-sorteio  to wj-q-vezes-sorteio(ws-i)
+               move ws-resultado-time-hora        to wj-time-hora(ws-i)
+               move ws-resultado-time-minuto      to wj-time-minuto(ws-i)
+               move ws-resultado-time-centesimo   to wj-time-centesimo(ws-i)
+
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       executar-jogos-carteira-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>ordenar os jogos da carteira pela quantidade de sorteios que
+      *>cada um precisou (as invalidas ficam no final da lista)
+      *>-----------------------------------------------------------------
+       ordenar-jogos-carteira section.
+
+
+           move 1 to ws-i
+           perform until ws-i >= ws-total-jogos
+               move 1 to ws-s
+               perform until ws-s > ws-total-jogos - ws-i
+
+                   if (wj-invalida(ws-s) > wj-invalida(ws-s + 1)) or
+                      (wj-invalida(ws-s) = wj-invalida(ws-s + 1) and
+                       wj-q-vezes-sorteio(ws-s) > wj-q-vezes-sorteio(ws-s + 1))
+
+                       move ws-jogo(ws-s)     to ws-jogo-temp
+                       move ws-jogo(ws-s + 1) to ws-jogo(ws-s)
+                       move ws-jogo-temp       to ws-jogo(ws-s + 1)
+                   end-if
+
+                   add 1 to ws-s
+               end-perform
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       ordenar-jogos-carteira-exit.
+           exit.
+
+      *>-----------------------------------------------------------------
+      *>imprimir o relatorio consolidado da carteira, ja ordenado
+      *>-----------------------------------------------------------------
+       imprimir-relatorio-carteira section.
+
+
+           display " "
+           display "=== Relatorio consolidado da carteira ==="
+           display "rank  numeros  sorteios-necessarios  tempo            situacao"
+
+           move 1 to ws-i
+           perform until ws-i > ws-total-jogos
+
+               if wj-foi-invalida(ws-i)
+                   display ws-i "     " wj-quant-aposta(ws-i) "       "
+                       "-                     " wj-time-hora(ws-i) ":"
+                       wj-time-minuto(ws-i) ":" wj-time-centesimo(ws-i)
+                       "   invalida"
+               else
+                   display ws-i "     " wj-quant-aposta(ws-i) "       "
+                       wj-q-vezes-sorteio(ws-i) "     " wj-time-hora(ws-i) ":"
+                       wj-time-minuto(ws-i) ":" wj-time-centesimo(ws-i)
+                       "   ok"
+               end-if
+
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       imprimir-relatorio-carteira-exit.
+           exit.
