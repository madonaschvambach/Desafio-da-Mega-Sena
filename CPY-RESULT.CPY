@@ -0,0 +1,9 @@
+      *>--- layout do registro de resultado oficial de um concurso
+      *>--- da Mega Sena (numero do concurso, data, 6 numeros sorteados)
+       01  reg-resultado-oficial.
+           05  rr-concurso                  pic 9(04).
+           05  rr-data.
+               10  rr-ano                   pic 9(04).
+               10  rr-mes                   pic 9(02).
+               10  rr-dia                   pic 9(02).
+           05  rr-numeros occurs 06         pic 9(02).
